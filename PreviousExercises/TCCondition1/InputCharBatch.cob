@@ -0,0 +1,74 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InputCharBatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CharFile ASSIGN TO "INPUTCHR.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CharFile.
+       01  CharRecord          PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 InputChar PIC X VALUE SPACES.
+           88 Vowel        VALUE "A", "E", "I", "O", "U".
+           88 Consonant    VALUE "B" THRU "D", "F", "G", "H"
+                                 "J" THRU "N", "P" THRU "T"
+                                 "V" THRU "Z".
+           88 Digit        VALUE "0" THRU "9".
+           88 Lowercase    VALUE "a" THRU "z".
+           88 ValidChar    VALUE "A" THRU "Z", "0" THRU "9".
+
+       01  WS-EOF-Switch           PIC X       VALUE "N".
+           88 EndOfCharFile                    VALUE "Y".
+
+       01  WS-Total-Records        PIC 9(5)    VALUE ZERO.
+       01  WS-Vowel-Count          PIC 9(5)    VALUE ZERO.
+       01  WS-Consonant-Count      PIC 9(5)    VALUE ZERO.
+       01  WS-Digit-Count          PIC 9(5)    VALUE ZERO.
+       01  WS-Lowercase-Count      PIC 9(5)    VALUE ZERO.
+       01  WS-Invalid-Count        PIC 9(5)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT CharFile
+           READ CharFile
+               AT END SET EndOfCharFile TO TRUE
+           END-READ
+           PERFORM ClassifyChars UNTIL EndOfCharFile
+           CLOSE CharFile
+
+           DISPLAY "Character Classification Report"
+           DISPLAY "Total records processed : " WS-Total-Records
+           DISPLAY "Vowel                   : " WS-Vowel-Count
+           DISPLAY "Consonant               : " WS-Consonant-Count
+           DISPLAY "Digit                   : " WS-Digit-Count
+           DISPLAY "Lowercase               : " WS-Lowercase-Count
+           DISPLAY "Invalid                 : " WS-Invalid-Count
+
+           STOP RUN.
+
+       ClassifyChars.
+           MOVE CharRecord TO InputChar
+           ADD 1 TO WS-Total-Records
+           EVALUATE TRUE
+              WHEN Vowel      ADD 1 TO WS-Vowel-Count
+              WHEN Consonant  ADD 1 TO WS-Consonant-Count
+              WHEN Digit      ADD 1 TO WS-Digit-Count
+              WHEN Lowercase  ADD 1 TO WS-Lowercase-Count
+              WHEN OTHER      ADD 1 TO WS-Invalid-Count
+           END-EVALUATE
+           READ CharFile
+               AT END SET EndOfCharFile TO TRUE
+           END-READ.
+
+       END PROGRAM InputCharBatch.
