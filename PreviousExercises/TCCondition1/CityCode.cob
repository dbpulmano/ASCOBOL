@@ -7,8 +7,20 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CityCode.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CityExceptFile ASSIGN TO "CITYEXCP.RPT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CityExceptFile.
+       01  CityExceptRecord.
+           02 CE-CityCode      PIC 9.
+           02 FILLER           PIC X       VALUE SPACE.
+           02 CE-Reason        PIC X(30).
+
        WORKING-STORAGE SECTION.
        01 CityCode PIC 9 VALUE 8.
            88 DUBLIN           VALUE 1.
@@ -18,9 +30,23 @@
            88 SLIGO            VALUE 5.
            88 WATERFORD        VALUE 6.
            88 UNIVERSITYCITY   VALUE 1 THRU 4.
+           88 UnknownCityCode  VALUE 0, 7 THRU 9.
+
+      * Rate keyed off CityCode 1 thru 4 - Dublin costs more to live
+      * in than Galway or Limerick, so the surcharge is not flat.
+       01 RentSurchargeValues.
+           02 FILLER          PIC 9(3)V99 VALUE 075.00.
+           02 FILLER          PIC 9(3)V99 VALUE 040.00.
+           02 FILLER          PIC 9(3)V99 VALUE 045.00.
+           02 FILLER          PIC 9(3)V99 VALUE 035.00.
+       01 RentSurchargeTable REDEFINES RentSurchargeValues.
+           02 RentSurchargeRate PIC 9(3)V99 OCCURS 4 TIMES.
+
+       01 RentSurcharge PIC 9(3)V99 VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN OUTPUT CityExceptFile
            MOVE 2 TO CityCode
            IF LIMERICK
             DISPLAY "Hey, we're home"
@@ -28,7 +54,34 @@
            IF UNIVERSITYCITY
                PERFORM CalcRentSurcharge
            END-IF
+           IF UnknownCityCode
+               PERFORM FlagUnknownCityCode
+           END-IF
            MOVE 6 TO CityCode
            SET Cork TO TRUE
+           IF UnknownCityCode
+               PERFORM FlagUnknownCityCode
+           END-IF
+           MOVE 9 TO CityCode
+           IF UnknownCityCode
+               PERFORM FlagUnknownCityCode
+           END-IF
+           CLOSE CityExceptFile
            STOP RUN.
+
+      * Rent surcharge for students living in a university city -
+      * CityCode 1 thru 4 line up directly with RentSurchargeRate's
+      * subscript, so DUBLIN/LIMERICK/CORK/GALWAY each get their own
+      * rate instead of one flat number.
+       CalcRentSurcharge.
+           MOVE RentSurchargeRate(CityCode) TO RentSurcharge
+           DISPLAY "Rent surcharge : " RentSurcharge.
+
+      * CityCode values 0, 7, 8 and 9 match none of the six named
+      * cities and used to fall through both IF statements silently -
+      * flag those to the exceptions list instead.
+       FlagUnknownCityCode.
+           MOVE CityCode TO CE-CityCode
+           MOVE "UNRECOGNIZED CITY CODE" TO CE-Reason
+           WRITE CityExceptRecord.
        END PROGRAM CityCode.
