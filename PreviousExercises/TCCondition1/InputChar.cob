@@ -29,6 +29,7 @@
                WHEN Consonant  DISPLAY "Consonant"
                WHEN Digit      DISPLAY "Digit"
                WHEN Lowercase  DISPLAY "lower"
+               WHEN OTHER      DISPLAY "Invalid character"
             END-EVALUATE
             END-PERFORM.
        END PROGRAM InputChar.
