@@ -10,15 +10,20 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT StudentFile ASSIGN "STUDENTS.DAT"
+           SELECT StudentFile ASSIGN "STUDMAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS StudentId.
+
+           SELECT TransFile ASSIGN "TRANSINS.DAT"
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL.
 
-           SELECT TransFile ASSIGN "TRANSINS.DAT"
+           SELECT RejectFile ASSIGN "REJECTS.DAT"
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL.
 
-           SELECT NewStudentFile ASSIGN "STUDENTS.NEW"
+           SELECT AuditFile ASSIGN "AUDIT.DAT"
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL.
 
@@ -26,82 +31,156 @@
        DATA DIVISION.
        FILE SECTION.
        FD  StudentFile.
-       01  StudentRecord.
-           88 EndOfStudentFile     VALUE ALL "9".
-           02 StudentID            PIC 9(7).
-           02 FILLER               PIC X(25).
+           COPY STUDMAS.
+
+       FD  AuditFile.
+           COPY AUDITREC.
 
        FD  TransFile.
        01  TransRecord.
            88 EndOfTransFile       VALUE ALL "9".
            02 TransStudentID       PIC 9(7).
+           02 TransStudentName.
+               03 TransSurname     PIC X(8).
+               03 TransInitials    PIC XX.
+           02 FILLER               PIC X(15).
+
+       FD  RejectFile.
+       01  RejectRecord.
+           02 RejectStudentID      PIC 9(7).
            02 FILLER               PIC X(25).
+           02 RejectReason         PIC X(30).
 
-       FD  NewStudentFile.
-       01  NewStudentRecord.
-           88 EndOfNewStudentFile  VALUE ALL "9".
-           02 NewStudentID         PIC 9(7).
-           02 NewStudentName       PIC X(10).
-           02 FILLER               PIC X(25).
 
 
+       WORKING-STORAGE SECTION.
+       01  WS-Records-Added        PIC 9(5)    VALUE ZERO.
+       01  WS-Records-Rejected     PIC 9(5)    VALUE ZERO.
+
+       01  WS-Trans-EOF-Switch     PIC X       VALUE "N".
+           88 EndOfTransFile-WS                VALUE "Y".
+
+       01  WS-Prev-Trans-Id        PIC 9(7)    VALUE ZERO.
+       01  WS-Sequence-Error-Sw    PIC X       VALUE "N".
+           88 TransFileOutOfSequence            VALUE "Y".
+
+       01  WS-Count-EOF-Switch     PIC X       VALUE "N".
+           88 EndOfCountPass                   VALUE "Y".
+       01  WS-Records-Before       PIC 9(7)    VALUE ZERO.
+       01  WS-Records-After        PIC 9(7)    VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-       * First merge the files
-            OPEN INPUT StudentFile
+      * First check TRANSINS.DAT is in ascending StudentID order,
+      * then add every new-student transaction directly to the master
+            PERFORM CheckTransSequence
+            IF TransFileOutOfSequence
+                DISPLAY "InsertRecords - TRANSINS.DAT IS NOT IN "
+                    "ASCENDING STUDENTID ORDER - RUN ABORTED"
+                MOVE 16 TO RETURN-CODE
+                GOBACK
+            END-IF
+
+            PERFORM CountMasterRecords
+            MOVE WS-Records-After TO WS-Records-Before
+
+            OPEN I-O StudentFile
             OPEN INPUT TransFile
-            OPEN OUTPUT NewStudentFile
-
-            READ StudentFile
-               AT END SET EndOfStudentFile TO TRUE
-            END-READ
+            OPEN OUTPUT RejectFile
+            OPEN EXTEND AuditFile
 
             READ TransFile
                AT END SET EndOfTransFile TO TRUE
             END-READ
 
-            PERFORM MergeTheFiles UNTIL (EndOfStudentFile) AND
-            (EndOfTransFile)
+            PERFORM AddNewStudents UNTIL EndOfTransFile
 
             CLOSE StudentFile
             CLOSE TransFile
-            CLOSE NewStudentFile
-
-       * Then display the contents of the merged file
-            PERFORM DisplayNewFile
+            CLOSE RejectFile
+            CLOSE AuditFile
+
+            PERFORM CountMasterRecords
+
+            DISPLAY "InsertRecords - Control Report"
+            DISPLAY "Records on STUDMAS.DAT before run: "
+                WS-Records-Before
+            DISPLAY "Records on STUDMAS.DAT after run : "
+                WS-Records-After
+            DISPLAY "Students added   : " WS-Records-Added
+            DISPLAY "Students rejected: " WS-Records-Rejected
+            IF WS-Records-After NOT =
+                    WS-Records-Before + WS-Records-Added
+                DISPLAY "*** CONTROL TOTAL MISMATCH *** RECORDS OUT "
+                    "DO NOT RECONCILE TO RECORDS IN PLUS ADDS"
+            END-IF
+
+            GOBACK.
+
+       AddNewStudents.
+            MOVE TransStudentID   TO StudentId
+            MOVE TransStudentName TO StudentName
+            MOVE SPACES           TO CourseCode
+            MOVE "U"              TO Gender
+            MOVE ZERO             TO YOBirth MOBirth DOBirth
+            SET ActiveStudent     TO TRUE
+            WRITE StudentMasterRecord
+                INVALID KEY
+                    MOVE TransRecord TO RejectRecord
+                    MOVE "DUPLICATE STUDENT ID-TRANSINS" TO
+                         RejectReason
+                    WRITE RejectRecord
+                    ADD 1 TO WS-Records-Rejected
+                NOT INVALID KEY
+                    PERFORM WriteAuditRecord
+                    ADD 1 TO WS-Records-Added
+            END-WRITE
+            READ TransFile
+                 AT END SET EndOfTransFile TO TRUE
+            END-READ.
 
-            STOP RUN.
+       CheckTransSequence.
+            OPEN INPUT TransFile
+            READ TransFile
+               AT END SET EndOfTransFile-WS TO TRUE
+            END-READ
+            PERFORM UNTIL EndOfTransFile-WS OR TransFileOutOfSequence
+                IF TransStudentID <= WS-Prev-Trans-Id
+                    SET TransFileOutOfSequence TO TRUE
+                ELSE
+                    MOVE TransStudentID TO WS-Prev-Trans-Id
+                    READ TransFile
+                       AT END SET EndOfTransFile-WS TO TRUE
+                    END-READ
+                END-IF
+            END-PERFORM
+            CLOSE TransFile
+            MOVE "N" TO WS-Trans-EOF-Switch.
 
-       MergeTheFiles.
-       *     DISPLAY "StudentID = " StudentID
-       *     DISPLAY "TransStudentID = " TransStudentID
-            IF (StudentID < TransStudentID) THEN
-                WRITE NewStudentRecord FROM StudentRecord
-                READ StudentFile
-                   AT END SET EndOfStudentFile TO TRUE
+       CountMasterRecords.
+            MOVE ZERO TO WS-Records-After
+            MOVE "N" TO WS-Count-EOF-Switch
+            OPEN INPUT StudentFile
+            MOVE LOW-VALUES TO StudentId
+            START StudentFile KEY IS NOT LESS THAN StudentId
+                INVALID KEY SET EndOfCountPass TO TRUE
+            END-START
+            PERFORM UNTIL EndOfCountPass
+                READ StudentFile NEXT RECORD
+                    AT END SET EndOfCountPass TO TRUE
+                    NOT AT END ADD 1 TO WS-Records-After
                 END-READ
-            ELSE IF (StudentID NOT = TransStudentID) THEN
-                     WRITE NewStudentRecord FROM TransRecord
-                 END-IF
-                 READ TransFile
-                      AT END SET EndOfTransFile TO TRUE
-                 END-READ
-            END-IF.
-
-       DisplayNewFile.
-            OPEN INPUT NewStudentFile
-            DISPLAY "Stud-Id StudentName"
-            READ NewStudentFile
-              AT END SET EndOfNewStudentFile TO TRUE
-            END-READ
-            PERFORM UNTIL EndOfNewStudentFile
-              DISPLAY NewStudentID " " NewStudentName
-              READ NewStudentFile
-                   AT END SET EndOfNewStudentFile TO TRUE
-              END-READ
             END-PERFORM
-            CLOSE NewStudentFile
+            CLOSE StudentFile.
+
+       WriteAuditRecord.
+            MOVE "INSERTRECS"  TO AUD-Program
+            MOVE TransStudentID TO AUD-StudentId
+            MOVE "ADD"          TO AUD-Action
+            MOVE SPACES         TO AUD-Before-CourseCode
+            MOVE SPACES         TO AUD-After-CourseCode
+            ACCEPT AUD-Date FROM DATE YYYYMMDD
+            ACCEPT AUD-Time FROM TIME
+            WRITE AuditRecord.
 
-            STOP RUN.
        END PROGRAM InsertRecords.
