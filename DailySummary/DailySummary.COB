@@ -0,0 +1,185 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DailySummary.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AuditFile ASSIGN "AUDIT.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DailyTotalsFile ASSIGN "DAILYTOTALS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SummaryReport ASSIGN "DAILYSUM.RPT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AuditFile.
+           COPY AUDITREC.
+
+       FD  DailyTotalsFile.
+           COPY DAILYTOT.
+
+       FD  SummaryReport.
+       01  Show-Report      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Today                 PIC 9(8).
+
+       01  WS-Audit-EOF-Switch      PIC X       VALUE "N".
+           88 EndOfAuditFile                    VALUE "Y".
+       01  WS-Totals-EOF-Switch     PIC X       VALUE "N".
+           88 EndOfTotalsFile                   VALUE "Y".
+
+      * One counter per student-side program that writes to the
+      * shared AUDIT.DAT - the same programs AUD-Program already
+      * distinguishes on every audit line.
+       01  WS-SeqWrite-Trans        PIC 9(5)    VALUE ZERO.
+       01  WS-SeqUpdate-Trans       PIC 9(5)    VALUE ZERO.
+       01  WS-InsertRecs-Trans      PIC 9(5)    VALUE ZERO.
+       01  WS-StudMaint-Trans       PIC 9(5)    VALUE ZERO.
+
+       01  WS-Sales-Records         PIC 9(7)    VALUE ZERO.
+
+       COPY MONEYED REPLACING MONEY-FIELD BY WS-Sales-Revenue,
+                               MONEY-EDIT  BY WS-Sales-Revenue-Edit,
+                               MONEY-VALUE BY ZERO.
+
+       01  WS-Summary-Line          PIC X(80).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+      * One place to see what happened today across both subsystems -
+      * the sales side's own DAILYTOTALS.DAT line and the student side's
+      * shared AUDIT.DAT trail - instead of piecing it together from
+      * three separate jobs' console output by hand.
+            ACCEPT WS-Today FROM DATE YYYYMMDD
+
+            OPEN INPUT AuditFile
+            READ AuditFile
+                AT END SET EndOfAuditFile TO TRUE
+            END-READ
+            PERFORM UNTIL EndOfAuditFile
+                IF AUD-Date = WS-Today
+                    PERFORM TallyAuditRecord
+                END-IF
+                READ AuditFile
+                    AT END SET EndOfAuditFile TO TRUE
+                END-READ
+            END-PERFORM
+            CLOSE AuditFile
+
+            OPEN INPUT DailyTotalsFile
+            READ DailyTotalsFile
+                AT END SET EndOfTotalsFile TO TRUE
+            END-READ
+            PERFORM UNTIL EndOfTotalsFile
+                IF DT-Date = WS-Today
+                    PERFORM TallyDailyTotals
+                END-IF
+                READ DailyTotalsFile
+                    AT END SET EndOfTotalsFile TO TRUE
+                END-READ
+            END-PERFORM
+            CLOSE DailyTotalsFile
+
+            OPEN OUTPUT SummaryReport
+            PERFORM PrintSummary
+            CLOSE SummaryReport
+
+            DISPLAY "DailySummary - Operations Summary for " WS-Today
+            DISPLAY "SeqWrite additions      : " WS-SeqWrite-Trans
+            DISPLAY "SeqUpdate transfers     : " WS-SeqUpdate-Trans
+            DISPLAY "InsertRecords additions : " WS-InsertRecs-Trans
+            DISPLAY "StudMaint maintenance   : " WS-StudMaint-Trans
+            DISPLAY "Sales records processed : " WS-Sales-Records
+            DISPLAY "Sales revenue           : " WS-Sales-Revenue-Edit
+            STOP RUN.
+
+       TallyAuditRecord.
+            EVALUATE AUD-Program
+                WHEN "SEQWRITE"
+                    ADD 1 TO WS-SeqWrite-Trans
+                WHEN "SEQUPDATE"
+                    ADD 1 TO WS-SeqUpdate-Trans
+                WHEN "INSERTRECS"
+                    ADD 1 TO WS-InsertRecs-Trans
+                WHEN "STUDMAINT"
+                    ADD 1 TO WS-StudMaint-Trans
+            END-EVALUATE.
+
+       TallyDailyTotals.
+            EVALUATE DT-Program
+                WHEN "AROMASALES"
+                    ADD DT-Record-Count TO WS-Sales-Records
+                    ADD DT-Amount       TO WS-Sales-Revenue
+            END-EVALUATE.
+
+       PrintSummary.
+            MOVE WS-Sales-Revenue TO WS-Sales-Revenue-Edit
+            STRING "DAILY OPERATIONS SUMMARY - " WS-Today
+                DELIMITED BY SIZE INTO WS-Summary-Line
+            MOVE WS-Summary-Line TO Show-Report
+            WRITE Show-Report
+
+            MOVE SPACES TO Show-Report
+            WRITE Show-Report
+
+            STRING "STUDENT SUBSYSTEM"
+                DELIMITED BY SIZE INTO WS-Summary-Line
+            MOVE WS-Summary-Line TO Show-Report
+            WRITE Show-Report
+
+            STRING "  SeqWrite additions      : " WS-SeqWrite-Trans
+                DELIMITED BY SIZE INTO WS-Summary-Line
+            MOVE WS-Summary-Line TO Show-Report
+            WRITE Show-Report
+
+            STRING "  SeqUpdate transfers     : " WS-SeqUpdate-Trans
+                DELIMITED BY SIZE INTO WS-Summary-Line
+            MOVE WS-Summary-Line TO Show-Report
+            WRITE Show-Report
+
+            STRING "  InsertRecords additions : " WS-InsertRecs-Trans
+                DELIMITED BY SIZE INTO WS-Summary-Line
+            MOVE WS-Summary-Line TO Show-Report
+            WRITE Show-Report
+
+            STRING "  StudMaint maintenance   : " WS-StudMaint-Trans
+                DELIMITED BY SIZE INTO WS-Summary-Line
+            MOVE WS-Summary-Line TO Show-Report
+            WRITE Show-Report
+
+            MOVE SPACES TO Show-Report
+            WRITE Show-Report
+
+            STRING "SALES SUBSYSTEM"
+                DELIMITED BY SIZE INTO WS-Summary-Line
+            MOVE WS-Summary-Line TO Show-Report
+            WRITE Show-Report
+
+            STRING "  Sales records processed : " WS-Sales-Records
+                DELIMITED BY SIZE INTO WS-Summary-Line
+            MOVE WS-Summary-Line TO Show-Report
+            WRITE Show-Report
+
+            STRING "  Sales revenue           : "
+                WS-Sales-Revenue-Edit
+                DELIMITED BY SIZE INTO WS-Summary-Line
+            MOVE WS-Summary-Line TO Show-Report
+            WRITE Show-Report
+
+            MOVE SPACES TO Show-Report
+            WRITE Show-Report
+
+            MOVE "END OF REPORT" TO Show-Report
+            WRITE Show-Report.
+
+       END PROGRAM DailySummary.
