@@ -0,0 +1,298 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudMaint.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN "STUDMAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS StudentId.
+
+           SELECT TransFile ASSIGN "TRANSMNT.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+
+           SELECT CourseFile ASSIGN "COURSES.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+
+           SELECT ExceptionFile ASSIGN "MAINTEXC.RPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+
+           SELECT AuditFile ASSIGN "AUDIT.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentFile.
+           COPY STUDMAS.
+
+       FD  AuditFile.
+           COPY AUDITREC.
+
+      * One transaction file covers add, change and delete - TransCode-M
+      * says which of the three StudentId-M applies to.
+       FD  TransFile.
+       01  TransRecord.
+           02 TransCode-M          PIC X.
+               88 AddTrans                 VALUE "A".
+               88 ChangeTrans               VALUE "C".
+               88 DeleteTrans               VALUE "D".
+           02 StudentId-M          PIC 9(7).
+           02 TransStudentName-M.
+               03 TransSurname-M   PIC X(8).
+               03 TransInitials-M  PIC XX.
+           02 OldCourseCode-M      PIC X(4).
+           02 NewCourseCode-M      PIC X(4).
+           02 FILLER               PIC X(3).
+
+       FD  CourseFile.
+       01  CourseMasterRecord.
+           02 CourseCode-C         PIC X(4).
+           02 FILLER               PIC X(76).
+
+       FD  ExceptionFile.
+       01  ExceptRecord.
+           02 Except-StudentID     PIC 9(7).
+           02 FILLER               PIC X(1)    VALUE SPACE.
+           02 Except-Detail        PIC X(40).
+           02 FILLER               PIC X(1)    VALUE SPACE.
+           02 Except-Date          PIC 9(8).
+           02 FILLER               PIC X(1)    VALUE SPACE.
+           02 Except-Time          PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Trans-EOF-Switch     PIC X       VALUE "N".
+           88 EndOfTransFile-WS                VALUE "Y".
+
+       01  WS-Course-EOF-Switch    PIC X       VALUE "N".
+           88 EndOfCourseFile                  VALUE "Y".
+
+       01  CourseTableCount        PIC 9(4)    COMP VALUE ZERO.
+       01  CourseTable.
+           02 CourseEntry          OCCURS 1 TO 200 TIMES
+                                    DEPENDING ON CourseTableCount
+                                    INDEXED BY CourseIdx.
+               03 CourseCode-Tbl   PIC X(4).
+
+       01  WS-Course-Valid-Switch  PIC X       VALUE "N".
+           88 CourseCodeIsValid                VALUE "Y".
+
+       01  WS-Prev-Trans-Id        PIC 9(7)    VALUE ZERO.
+       01  WS-Sequence-Error-Sw    PIC X       VALUE "N".
+           88 TransFileOutOfSequence            VALUE "Y".
+
+       01  WS-Run-Totals.
+           02 WS-Students-Added    PIC 9(5)    VALUE ZERO.
+           02 WS-Students-Changed  PIC 9(5)    VALUE ZERO.
+           02 WS-Students-Deleted  PIC 9(5)    VALUE ZERO.
+           02 WS-Trans-Rejected    PIC 9(5)    VALUE ZERO.
+
+       01  AUD-Action-Tmp          PIC X(14)   VALUE SPACES.
+       01  AUD-Before-Tmp          PIC X(4)    VALUE SPACES.
+       01  AUD-After-Tmp           PIC X(4)    VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+      *First load the course master, then check TRANSMNT.DAT is in
+      *ascending StudentId-M order before applying anything from it
+            PERFORM LoadCourseTable
+            PERFORM CheckTransSequence
+            IF TransFileOutOfSequence
+                DISPLAY "StudMaint - TRANSMNT.DAT IS NOT IN ASCENDING "
+                    "STUDENTID ORDER - RUN ABORTED"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+
+            OPEN I-O StudentFile
+            OPEN INPUT TransFile
+            OPEN OUTPUT ExceptionFile
+            OPEN EXTEND AuditFile
+
+            READ TransFile
+               AT END SET EndOfTransFile-WS TO TRUE
+            END-READ
+
+            PERFORM ApplyMaintTrans UNTIL EndOfTransFile-WS
+
+            CLOSE StudentFile
+            CLOSE TransFile
+            CLOSE ExceptionFile
+            CLOSE AuditFile
+
+            PERFORM DisplayRunTotals
+
+            STOP RUN.
+
+       ApplyMaintTrans.
+            EVALUATE TRUE
+                WHEN AddTrans
+                    PERFORM ApplyAddTrans
+                WHEN ChangeTrans
+                    PERFORM ApplyChangeTrans
+                WHEN DeleteTrans
+                    PERFORM ApplyDeleteTrans
+                WHEN OTHER
+                    MOVE StudentId-M TO Except-StudentID
+                    MOVE "UNKNOWN TRANSACTION CODE" TO Except-Detail
+                    PERFORM WriteExceptionRecord
+                    ADD 1 TO WS-Trans-Rejected
+            END-EVALUATE
+            READ TransFile
+                 AT END SET EndOfTransFile-WS TO TRUE
+            END-READ.
+
+       ApplyAddTrans.
+            MOVE StudentId-M         TO StudentId
+            MOVE TransStudentName-M  TO StudentName
+            MOVE SPACES              TO CourseCode
+            MOVE "U"                 TO Gender
+            MOVE ZERO                TO YOBirth MOBirth DOBirth
+            SET ActiveStudent        TO TRUE
+            WRITE StudentMasterRecord
+                INVALID KEY
+                    MOVE StudentId-M TO Except-StudentID
+                    MOVE "DUPLICATE STUDENT ID ON ADD" TO Except-Detail
+                    PERFORM WriteExceptionRecord
+                    ADD 1 TO WS-Trans-Rejected
+                NOT INVALID KEY
+                    MOVE "ADD"       TO AUD-Action-Tmp
+                    MOVE SPACES      TO AUD-Before-Tmp
+                    MOVE SPACES      TO AUD-After-Tmp
+                    PERFORM WriteAuditRecord
+                    ADD 1 TO WS-Students-Added
+            END-WRITE.
+
+       ApplyChangeTrans.
+            MOVE StudentId-M TO StudentId
+            READ StudentFile
+                INVALID KEY
+                    MOVE StudentId-M TO Except-StudentID
+                    MOVE "STUDENT DOES NOT EXIST" TO Except-Detail
+                    PERFORM WriteExceptionRecord
+                    ADD 1 TO WS-Trans-Rejected
+                NOT INVALID KEY
+                    IF OldCourseCode-M NOT = CourseCode
+                        MOVE StudentId-M TO Except-StudentID
+                        MOVE "COURSECODE MISMATCH" TO Except-Detail
+                        PERFORM WriteExceptionRecord
+                        ADD 1 TO WS-Trans-Rejected
+                    ELSE
+                        PERFORM ValidateNewCourseCode
+                        IF CourseCodeIsValid
+                            MOVE "CHANGE"        TO AUD-Action-Tmp
+                            MOVE CourseCode      TO AUD-Before-Tmp
+                            MOVE NewCourseCode-M TO CourseCode
+                            MOVE CourseCode      TO AUD-After-Tmp
+                            REWRITE StudentMasterRecord
+                            PERFORM WriteAuditRecord
+                            ADD 1 TO WS-Students-Changed
+                        ELSE
+                            MOVE StudentId-M TO Except-StudentID
+                            MOVE "INVALID COURSE CODE - " TO
+                                 Except-Detail
+                            MOVE NewCourseCode-M TO
+                                 Except-Detail(23:4)
+                            PERFORM WriteExceptionRecord
+                            ADD 1 TO WS-Trans-Rejected
+                        END-IF
+                    END-IF
+            END-READ.
+
+      * A delete transaction withdraws the student instead of removing
+      * the physical record - StudentStatus already carries a
+      * WithdrawnStudent condition for exactly this.
+       ApplyDeleteTrans.
+            MOVE StudentId-M TO StudentId
+            READ StudentFile
+                INVALID KEY
+                    MOVE StudentId-M TO Except-StudentID
+                    MOVE "STUDENT DOES NOT EXIST" TO Except-Detail
+                    PERFORM WriteExceptionRecord
+                    ADD 1 TO WS-Trans-Rejected
+                NOT INVALID KEY
+                    MOVE "DELETE"    TO AUD-Action-Tmp
+                    MOVE CourseCode  TO AUD-Before-Tmp
+                    MOVE CourseCode  TO AUD-After-Tmp
+                    SET WithdrawnStudent TO TRUE
+                    REWRITE StudentMasterRecord
+                    PERFORM WriteAuditRecord
+                    ADD 1 TO WS-Students-Deleted
+            END-READ.
+
+       CheckTransSequence.
+            OPEN INPUT TransFile
+            READ TransFile
+               AT END SET EndOfTransFile-WS TO TRUE
+            END-READ
+            PERFORM UNTIL EndOfTransFile-WS OR TransFileOutOfSequence
+                IF StudentId-M <= WS-Prev-Trans-Id
+                    SET TransFileOutOfSequence TO TRUE
+                ELSE
+                    MOVE StudentId-M TO WS-Prev-Trans-Id
+                    READ TransFile
+                       AT END SET EndOfTransFile-WS TO TRUE
+                    END-READ
+                END-IF
+            END-PERFORM
+            CLOSE TransFile
+            MOVE "N" TO WS-Trans-EOF-Switch.
+
+       LoadCourseTable.
+            OPEN INPUT CourseFile
+            READ CourseFile
+               AT END SET EndOfCourseFile TO TRUE
+            END-READ
+            PERFORM UNTIL EndOfCourseFile
+               SET CourseIdx TO CourseTableCount
+               SET CourseIdx UP BY 1
+               SET CourseTableCount TO CourseIdx
+               MOVE CourseCode-C TO CourseCode-Tbl(CourseIdx)
+               READ CourseFile
+                  AT END SET EndOfCourseFile TO TRUE
+               END-READ
+            END-PERFORM
+            CLOSE CourseFile.
+
+       ValidateNewCourseCode.
+            SET WS-Course-Valid-Switch TO "N"
+            SET CourseIdx TO 1
+            SEARCH CourseEntry
+               AT END SET WS-Course-Valid-Switch TO "N"
+               WHEN CourseCode-Tbl(CourseIdx) = NewCourseCode-M
+                    SET WS-Course-Valid-Switch TO "Y"
+            END-SEARCH.
+
+       WriteExceptionRecord.
+            ACCEPT Except-Date FROM DATE YYYYMMDD
+            ACCEPT Except-Time FROM TIME
+            WRITE ExceptRecord.
+
+       WriteAuditRecord.
+            MOVE "STUDMAINT"        TO AUD-Program
+            MOVE StudentId-M        TO AUD-StudentId
+            MOVE AUD-Action-Tmp     TO AUD-Action
+            MOVE AUD-Before-Tmp     TO AUD-Before-CourseCode
+            MOVE AUD-After-Tmp      TO AUD-After-CourseCode
+            ACCEPT AUD-Date FROM DATE YYYYMMDD
+            ACCEPT AUD-Time FROM TIME
+            WRITE AuditRecord.
+
+       DisplayRunTotals.
+            DISPLAY "StudMaint - Control Report"
+            DISPLAY "Students added   : " WS-Students-Added
+            DISPLAY "Students changed : " WS-Students-Changed
+            DISPLAY "Students deleted : " WS-Students-Deleted
+            DISPLAY "Transactions rejected: " WS-Trans-Rejected.
+
+       END PROGRAM StudMaint.
