@@ -0,0 +1,21 @@
+      ******************************************************************
+      * AUDITREC.CPY
+      * Shared audit-trail record layout - AUDIT.DAT. Included by every
+      * program that writes or changes a record on the student master
+      * (SeqWrite, SeqUpdate, InsertRecords) so who changed what and
+      * when can be answered from one file instead of none.
+      ******************************************************************
+       01  AuditRecord.
+           02  AUD-Program            PIC X(10).
+           02  FILLER                 PIC X       VALUE SPACE.
+           02  AUD-StudentId          PIC 9(7).
+           02  FILLER                 PIC X       VALUE SPACE.
+           02  AUD-Action             PIC X(14).
+           02  FILLER                 PIC X       VALUE SPACE.
+           02  AUD-Before-CourseCode  PIC X(4).
+           02  FILLER                 PIC X       VALUE SPACE.
+           02  AUD-After-CourseCode   PIC X(4).
+           02  FILLER                 PIC X       VALUE SPACE.
+           02  AUD-Date               PIC 9(8).
+           02  FILLER                 PIC X       VALUE SPACE.
+           02  AUD-Time               PIC 9(6).
