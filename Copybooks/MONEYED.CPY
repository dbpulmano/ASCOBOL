@@ -0,0 +1,16 @@
+      ******************************************************************
+      * MONEYED.CPY
+      *
+      * Shared money storage/edit picture pair - packed COMP-3 storage
+      * plus a report-edit picture (comma, decimal point, floating
+      * minus for negatives) so a dollar figure stores at the same
+      * precision and prints the same way in every program that needs
+      * one, instead of each program inventing its own picture.
+      *
+      * COPY MONEYED REPLACING MONEY-FIELD BY <field-name>,
+      *                        MONEY-EDIT  BY <field-name>-Edit,
+      *                        MONEY-VALUE BY <initial-value>.
+      ******************************************************************
+       01  MONEY-FIELD                PIC S9(7)V99 COMP-3
+                                       VALUE MONEY-VALUE.
+       01  MONEY-EDIT                 PIC Z,ZZZ,ZZ9.99-.
