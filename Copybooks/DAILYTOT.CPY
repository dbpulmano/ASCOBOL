@@ -0,0 +1,17 @@
+      ******************************************************************
+      * DAILYTOT.CPY
+      * Shared daily-totals record layout - DAILYTOTALS.DAT. Each
+      * subsystem's report/update run appends one summary line here on
+      * completion, the same way AUDIT.DAT lets several programs share
+      * one audit trail, so an end-of-day job can read one file instead
+      * of piecing totals together from each program's own console
+      * output or print file.
+      ******************************************************************
+       01  DailyTotalsRecord.
+           02  DT-Program             PIC X(10).
+           02  FILLER                 PIC X       VALUE SPACE.
+           02  DT-Date                PIC 9(8).
+           02  FILLER                 PIC X       VALUE SPACE.
+           02  DT-Record-Count        PIC 9(7).
+           02  FILLER                 PIC X       VALUE SPACE.
+           02  DT-Amount              PIC S9(7)V99.
