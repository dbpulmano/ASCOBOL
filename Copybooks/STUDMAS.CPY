@@ -0,0 +1,24 @@
+      ******************************************************************
+      * STUDMAS.CPY
+      * Shared student master record layout - STUDMAS.DAT, keyed on
+      * StudentId. Included by every program that reads or updates
+      * the student master (SeqWrite, SeqUpdate, InsertRecords,
+      * SeqReadNo88 and friends) so a field always lands at the same
+      * offset no matter which program wrote or is reading the record.
+      ******************************************************************
+       01  StudentMasterRecord.
+           02  StudentId           PIC 9(7).
+           02  StudentName.
+               03 Surname          PIC X(8).
+               03 Initials         PIC XX.
+           02  DateOfBirth.
+               03 YOBirth          PIC 9(4).
+               03 MOBirth          PIC 9(2).
+               03 DOBirth          PIC 9(2).
+           02  CourseCode          PIC X(4).
+           02  Gender              PIC X.
+           02  StudentStatus       PIC X.
+               88  ActiveStudent           VALUE "A".
+               88  GraduatedStudent        VALUE "G".
+               88  WithdrawnStudent        VALUE "W".
+           02  FILLER              PIC X(5).
