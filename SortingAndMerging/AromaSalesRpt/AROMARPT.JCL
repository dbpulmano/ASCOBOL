@@ -0,0 +1,40 @@
+//AROMARPT JOB (ACCT),'AROMA SALES RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY DRIVER FOR THE AROMA THERAPY SALES REPORT.           *
+//* STEP010 RUNS AROMASALESRPT AGAINST THE DAY'S SALES EXTRACT.  *
+//* STEP020 ONLY RUNS - AND RELEASES AROMASALES.RPT FOR          *
+//* DISTRIBUTION - IF STEP010 COMES BACK WITH A CLEAN RETURN     *
+//* CODE, SO A BAD RUN NEVER GETS PICKED UP BY THE MORNING JOB.  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=AROMASLS
+//STEPLIB  DD DSN=PROD.AROMA.LOADLIB,DISP=SHR
+//SALES    DD DSN=PROD.AROMA.SALES.DAT,DISP=SHR
+//CUSTMAST DD DSN=PROD.AROMA.CUSTMAST,DISP=SHR
+//AROMARPT DD DSN=PROD.AROMA.AROMASALES.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SALESREJ DD DSN=PROD.AROMA.SALESREJ,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SORTSALE DD DSN=&&SORTSALE,DISP=(NEW,PASS),
+//             SPACE=(TRK,(10,5),RLSE),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//* RELEASE THE REPORT TO THE DISTRIBUTION DATASET ONLY WHEN
+//* STEP010 ENDED CLEAN (RETURN CODE 0)
+//STEP020  IF (STEP010.RC = 0) THEN
+//COPYRPT  EXEC PGM=IEBGENER
+//SYSUT1   DD DSN=PROD.AROMA.AROMASALES.RPT,DISP=SHR
+//SYSUT2   DD DSN=PROD.AROMA.DIST.AROMASALES.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//         ELSE
+//FAILMSG  EXEC PGM=IEFBR14
+//SYSPRINT DD SYSOUT=*
+//         ENDIF
