@@ -15,7 +15,22 @@
            SELECT Work-File ASSIGN TO "SORT.TMP".
            SELECT Summary-Report ASSIGN TO "AROMASALES.RPT"
                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT Sorted-File ASSIGN TO "SORTSALE.DAT"
+           SELECT Sorted-File ASSIGN TO "SORTOIL.TMP"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Rank-Work-File ASSIGN TO "SORTRANK.TMP".
+           SELECT Ranked-File ASSIGN TO "SORTSALE.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CustomerFile ASSIGN TO "CUSTMAST.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ValidFile ASSIGN TO "SALESVAL.TMP"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RejectFile ASSIGN TO "SALESREJ.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CustomerXrefFile ASSIGN TO "CUSTXREF.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DailyTotalsFile ASSIGN TO "DAILYTOTALS.DAT"
                  ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -23,25 +38,605 @@
        FD  Sales-File.
        01  SalesRecord.
            02 Cus-Id       PIC 9(5).
+               88  SalesPeriodHeader     VALUE 00000.
+               88  SalesControlTrailer   VALUE 99999.
            02 Cus-Name     PIC X(20).
+           02 Oil-Id       PIC X.
+               88  EssentialOil    VALUE "E".
+               88  BaseOil         VALUE "B".
            02 Unit-Size    PIC 9.
-           02 Units-Sold   PIC 999.
+      * Signed so a return or credit memo can be keyed as a negative
+      * quantity and net against the essential/base oil totals.
+           02 Units-Sold   PIC S9(3).
+
+      * Last record on SALES.DAT - Cus-Id of all 9's marks it as the
+      * control trailer instead of a sale, carrying the record count
+      * and Units-Sold total the extract was built from.
+       01  SalesTrailerRecord REDEFINES SalesRecord.
+           02 ST-Trailer-Id       PIC 9(5).
+           02 ST-Total-Records    PIC 9(7).
+           02 ST-Total-Units      PIC S9(7).
+           02 FILLER              PIC X(11).
+
+      * First record on SALES.DAT - Cus-Id of all 0's marks it as the
+      * period-end wrapper instead of a sale, carrying the reporting
+      * period this extract covers so a prior period can be rerun on
+      * demand just by rerunning against that period's extract.
+       01  SalesPeriodHeaderRec REDEFINES SalesRecord.
+           02 SH-Header-Id        PIC 9(5).
+           02 SH-Period-Begin     PIC 9(8).
+           02 SH-Period-End       PIC 9(8).
+           02 FILLER              PIC X(9).
 
        FD  Summary-Report.
        01  Show-Report      PIC X(80).
 
+      * Sorted-File mirrors WorkRec/SalesRecord field-for-field so the
+      * SORT's implicit record moves preserve every field's data - the
+      * ASCENDING KEY clauses pick the sort fields by name, not by
+      * their position in the record.
        FD  Sorted-File.
-       01  SortedRecord     PIC X(80).
+       01  SortedRecord.
+           02 SO-Oil-Id     PIC X.
+               88  SO-EssentialOil VALUE "E".
+               88  SO-BaseOil      VALUE "B".
+           02 SO-Cus-Id     PIC 9(5).
+           02 SO-Cus-Name   PIC X(20).
+           02 SO-Unit-Size  PIC 9.
+           02 SO-Units-Sold PIC S9(3).
 
        SD  Work-File.
        01  WorkRec.
-           02 Oil-Id.
-               88  EssentialOil    VALUE "E".
-               88  BaseOil         VALUE "B".
+           02 WK-Oil-Id     PIC X.
+               88  WK-EssentialOil VALUE "E".
+               88  WK-BaseOil      VALUE "B".
+           02 WK-Cus-Id     PIC 9(5).
+           02 WK-Cus-Name   PIC X(20).
+           02 WK-Unit-Size  PIC 9.
+           02 WK-Units-Sold PIC S9(3).
+
+      * SORTSALE.DAT - every sale ranked by volume, biggest first, so
+      * the top-10-customers section can just read the first 10 rows.
+       FD  Ranked-File.
+       01  RankedRecord.
+           02 RK-Cus-Id     PIC 9(5).
+           02 RK-Cus-Name   PIC X(20).
+           02 RK-Oil-Id     PIC X.
+           02 RK-Unit-Size  PIC 9.
+           02 RK-Units-Sold PIC S9(3).
+
+       SD  Rank-Work-File.
+       01  RankWorkRec.
+           02 RW-Cus-Id     PIC 9(5).
+           02 RW-Cus-Name   PIC X(20).
+           02 RW-Oil-Id     PIC X.
+           02 RW-Unit-Size  PIC 9.
+           02 RW-Units-Sold PIC S9(3).
+
+      * CUSTMAST.DAT - the customer master. Cus-Name in SALES.DAT is
+      * free-typed and can vary per record; every sale's name comes
+      * from this master instead, keyed on Cus-Id.
+       FD  CustomerFile.
+       01  CustomerMasterRecord.
+           02 CM-Cus-Id     PIC 9(5).
+           02 CM-Cus-Name   PIC X(20).
+
+      * ValidFile - every SalesRecord that passed edit checks, in the
+      * order it arrived, ready to be fed into both sort steps above.
+       FD  ValidFile.
+       01  ValidRecord.
+           02 VA-Cus-Id     PIC 9(5).
+           02 VA-Cus-Name   PIC X(20).
+           02 VA-Oil-Id     PIC X.
+           02 VA-Unit-Size  PIC 9.
+           02 VA-Units-Sold PIC S9(3).
+
+       FD  RejectFile.
+       01  SalesRejectRecord.
+           02 SJ-Cus-Id     PIC 9(5).
+           02 SJ-Cus-Name   PIC X(20).
+           02 SJ-Oil-Id     PIC X.
+           02 SJ-Unit-Size  PIC 9.
+           02 SJ-Units-Sold PIC S9(3).
+           02 FILLER        PIC X    VALUE SPACE.
+           02 SJ-Reason     PIC X(30).
+
+      * CUSTXREF.DAT - cross-references a sales Cus-Id to a StudentID
+      * for customers who are also enrolled students, so a sale can be
+      * discounted without the two record-keeping systems sharing one
+      * numbering scheme.
+       FD  CustomerXrefFile.
+       01  CustomerXrefRecord.
+           02 CX-Cus-Id     PIC 9(5).
+           02 CX-StudentId  PIC 9(7).
+
+      * One summary line appended here on every run so an end-of-day
+      * job can pick up today's sales totals without re-reading or
+      * re-parsing the printed AROMASALES.RPT.
+       FD  DailyTotalsFile.
+           COPY DAILYTOT.
 
        WORKING-STORAGE SECTION.
+       01  WS-EOF-Switch           PIC X       VALUE "N".
+           88 EndOfSortedFile                  VALUE "Y".
+
+       01  WS-First-Detail-Switch  PIC X       VALUE "Y".
+           88 FirstDetailRecord                VALUE "Y".
+       01  WS-Prev-Oil-Id          PIC X       VALUE SPACE.
+
+       01  WS-Group-Units          PIC S9(7)   VALUE ZERO.
+       01  WS-Group-Revenue        PIC S9(7)V99 VALUE ZERO.
+
+       01  WS-Grand-Units          PIC S9(7)   VALUE ZERO.
+
+      * Packed storage plus the shop's shared edit picture for the
+      * console total, alongside the fixed-column WT-Grand-Revenue
+      * already used for the printed report line.
+       COPY MONEYED REPLACING MONEY-FIELD BY WS-Grand-Revenue,
+                               MONEY-EDIT  BY WS-Grand-Revenue-Edit,
+                               MONEY-VALUE BY ZERO.
+
+      * Unit-Size 1/2/3 = small/medium/large, price per unit
+       01  WS-Unit-Price-Values.
+           02 FILLER               PIC 9(3)V99 VALUE 004.50.
+           02 FILLER               PIC 9(3)V99 VALUE 008.00.
+           02 FILLER               PIC 9(3)V99 VALUE 015.00.
+       01  WS-Unit-Price-Table REDEFINES WS-Unit-Price-Values.
+           02 WS-Unit-Price        PIC 9(3)V99 OCCURS 3 TIMES.
+
+       01  WS-Extended-Amount      PIC S9(5)V99 VALUE ZERO.
+       01  WS-Extended-Amount-Edit PIC ZZZZ9.99-.
+
+       01  WS-Units-Sold-Edit      PIC ---9.
+
+       01  WS-Today.
+           02 WS-Today-YYYY        PIC 9(4).
+           02 WS-Today-MM          PIC 9(2).
+           02 WS-Today-DD          PIC 9(2).
+
+       01  WS-Lines-Per-Page       PIC 99      VALUE 20.
+       01  WS-Line-Count           PIC 99      VALUE ZERO.
+       01  WS-Page-Count           PIC 99      VALUE ZERO.
+
+       01  WS-Title-Line.
+           02 FILLER               PIC X(30)   VALUE
+              "AROMA THERAPY SALES SUMMARY  ".
+           02 FILLER               PIC X(5)    VALUE "DATE ".
+           02 WT-MM                PIC 99.
+           02 FILLER               PIC X       VALUE "/".
+           02 WT-DD                PIC 99.
+           02 FILLER               PIC X       VALUE "/".
+           02 WT-YYYY               PIC 9(4).
+           02 FILLER               PIC X(10)   VALUE SPACES.
+           02 FILLER               PIC X(5)    VALUE "PAGE ".
+           02 WT-Page              PIC Z9.
+
+       01  WS-Period-Begin.
+           02 WS-Period-Begin-YYYY PIC 9(4).
+           02 WS-Period-Begin-MM   PIC 9(2).
+           02 WS-Period-Begin-DD   PIC 9(2).
+       01  WS-Period-End.
+           02 WS-Period-End-YYYY   PIC 9(4).
+           02 WS-Period-End-MM     PIC 9(2).
+           02 WS-Period-End-DD     PIC 9(2).
+
+       01  WS-Period-Line.
+           02 FILLER               PIC X(9)    VALUE "PERIOD : ".
+           02 WP-Begin-MM          PIC 99.
+           02 FILLER               PIC X       VALUE "/".
+           02 WP-Begin-DD          PIC 99.
+           02 FILLER               PIC X       VALUE "/".
+           02 WP-Begin-YYYY        PIC 9(4).
+           02 FILLER               PIC X(4)    VALUE " TO ".
+           02 WP-End-MM            PIC 99.
+           02 FILLER               PIC X       VALUE "/".
+           02 WP-End-DD            PIC 99.
+           02 FILLER               PIC X       VALUE "/".
+           02 WP-End-YYYY          PIC 9(4).
+
+       01  WS-Column-Line          PIC X(80)   VALUE
+           "CLASS      CUS-ID CUS-NAME             UNITS-SOLD  AMOUNT".
+
+       01  WS-Blank-Line           PIC X(80)   VALUE SPACES.
+
+       01  WS-Grand-Total-Line.
+           02 FILLER               PIC X(20)   VALUE
+              "GRAND TOTAL UNITS : ".
+           02 WT-Grand-Total       PIC ZZZZZZ9-.
+           02 FILLER               PIC X(10)   VALUE
+              "  REVENUE:".
+           02 WT-Grand-Revenue     PIC ZZZZZZ9.99-.
+
+       01  WS-Prev-Class-Label     PIC X(10)   VALUE SPACES.
+       01  WS-Subtotal-Line.
+           02 FILLER               PIC X(4)    VALUE SPACES.
+           02 ST-Class-Label       PIC X(10).
+           02 FILLER               PIC X(7)    VALUE "UNITS: ".
+           02 ST-Units             PIC ZZZZZZ9-.
+           02 FILLER               PIC X(10)   VALUE "  REVENUE:".
+           02 ST-Revenue           PIC ZZZZZZ9.99-.
+
+       01  WS-Rank-EOF-Switch      PIC X       VALUE "N".
+           88 EndOfRankedFile                  VALUE "Y".
+       01  WS-Rank-Count           PIC 99      VALUE ZERO.
+
+       01  WS-TopCust-Title-Line   PIC X(80)   VALUE
+           "TOP 10 CUSTOMERS BY VOLUME".
+       01  WS-TopCust-Column-Line  PIC X(80)   VALUE
+           "RANK  CUS-ID CUS-NAME             UNITS-SOLD".
+       01  WS-TopCust-Detail-Line.
+           02 TC-Rank               PIC Z9.
+           02 FILLER                PIC X(2)    VALUE SPACES.
+           02 TC-Cus-Id              PIC 9(5).
+           02 FILLER                PIC X       VALUE SPACE.
+           02 TC-Cus-Name            PIC X(20).
+           02 TC-Units-Sold          PIC ---9.
+
+       01  WS-Customer-EOF-Switch   PIC X       VALUE "N".
+           88 EndOfCustomerFile                 VALUE "Y".
+       01  CustomerTableCount       PIC 9(4)    COMP VALUE ZERO.
+       01  CustomerTable.
+           02 CustomerEntry         OCCURS 1 TO 500 TIMES
+                                     DEPENDING ON CustomerTableCount
+                                     INDEXED BY CustIdx.
+               03 CM-Cus-Id-Tbl     PIC 9(5).
+               03 CM-Cus-Name-Tbl   PIC X(20).
+
+       01  WS-Looked-Up-Cus-Name    PIC X(20)   VALUE SPACES.
+
+       01  WS-Xref-EOF-Switch       PIC X       VALUE "N".
+           88 EndOfXrefFile                     VALUE "Y".
+       01  XrefTableCount           PIC 9(4)    COMP VALUE ZERO.
+       01  XrefTable.
+           02 XrefEntry             OCCURS 1 TO 500 TIMES
+                                     DEPENDING ON XrefTableCount
+                                     INDEXED BY XrefIdx.
+               03 XR-Cus-Id-Tbl     PIC 9(5).
+               03 XR-StudentId-Tbl  PIC 9(7).
+
+       01  WS-Student-Switch        PIC X       VALUE "N".
+           88 CusIsStudent                      VALUE "Y".
+
+      * A sale to an enrolled student comes off the extended amount at
+      * this rate before it hits the group/grand revenue totals.
+       01  WS-Student-Discount-Rate PIC 9V99    VALUE 0.10.
+
+       01  WS-Sales-EOF-Switch      PIC X       VALUE "N".
+           88 EndOfSalesFile                    VALUE "Y".
+       01  WS-Cus-Id-Valid-Switch   PIC X       VALUE "N".
+           88 CusIdIsOnFile                     VALUE "Y".
+       01  WS-Sales-Accepted        PIC 9(5)    VALUE ZERO.
+       01  WS-Sales-Rejected        PIC 9(5)    VALUE ZERO.
+
+       01  WS-Control-Total-Records PIC 9(7)    VALUE ZERO.
+       01  WS-Control-Total-Units   PIC S9(7)   VALUE ZERO.
+       01  WS-Actual-Total-Records  PIC 9(7)    VALUE ZERO.
+       01  WS-Actual-Total-Units    PIC S9(7)   VALUE ZERO.
+       01  WS-Control-Balanced-Sw   PIC X       VALUE "Y".
+           88 ControlTotalsBalance              VALUE "Y".
+       01  WS-Control-Total-Line    PIC X(80).
+      * Edited views of the signed unit totals - STRINGing a signed
+      * DISPLAY field moves its raw overpunch byte instead of
+      * rendering a minus sign, so these go through an edited
+      * picture first, the same way WS-Units-Sold-Edit does.
+       01  WS-Control-Total-Units-Edit PIC -------9.
+       01  WS-Actual-Total-Units-Edit  PIC -------9.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
+      * Screen out-of-range Unit-Size and unknown Cus-Id sales before
+      * they ever reach the sort steps below
+           PERFORM LoadCustomerTable
+           PERFORM LoadStudentXref
+           PERFORM ValidateSales
+
+      * Sort every sale by Oil-Id so essential-oil and base-oil sales
+      * group together, then classify each one into the summary
+           SORT Work-File
+               ON ASCENDING KEY WK-Oil-Id
+               ON ASCENDING KEY WK-Cus-Id
+               USING ValidFile
+               GIVING Sorted-File
+
+      * Also rank every sale by volume, largest first, onto SORTSALE.DAT
+           SORT Rank-Work-File
+               ON DESCENDING KEY RW-Units-Sold
+               USING ValidFile
+               GIVING Ranked-File
+
+           ACCEPT WS-Today FROM DATE YYYYMMDD
+           OPEN OUTPUT Summary-Report
+
+           PERFORM ClassifySales
+           PERFORM BuildTopCustomers
+           PERFORM ReconcileControlTotals
+           PERFORM WriteDailyTotals
+
+           CLOSE Summary-Report
+
+           DISPLAY "Sales records accepted : " WS-Sales-Accepted
+           DISPLAY "Sales records rejected : " WS-Sales-Rejected
+
+           STOP RUN.
+
+       LoadCustomerTable.
+           OPEN INPUT CustomerFile
+           READ CustomerFile
+              AT END SET EndOfCustomerFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfCustomerFile
+              SET CustIdx TO CustomerTableCount
+              SET CustIdx UP BY 1
+              SET CustomerTableCount TO CustIdx
+              MOVE CM-Cus-Id   TO CM-Cus-Id-Tbl(CustIdx)
+              MOVE CM-Cus-Name TO CM-Cus-Name-Tbl(CustIdx)
+              READ CustomerFile
+                 AT END SET EndOfCustomerFile TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE CustomerFile.
+
+       LoadStudentXref.
+           OPEN INPUT CustomerXrefFile
+           READ CustomerXrefFile
+              AT END SET EndOfXrefFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfXrefFile
+              SET XrefIdx TO XrefTableCount
+              SET XrefIdx UP BY 1
+              SET XrefTableCount TO XrefIdx
+              MOVE CX-Cus-Id    TO XR-Cus-Id-Tbl(XrefIdx)
+              MOVE CX-StudentId TO XR-StudentId-Tbl(XrefIdx)
+              READ CustomerXrefFile
+                 AT END SET EndOfXrefFile TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE CustomerXrefFile.
+
+       CheckStudentDiscount.
+           SET WS-Student-Switch TO "N"
+           SET XrefIdx TO 1
+           SEARCH XrefEntry
+              AT END SET WS-Student-Switch TO "N"
+              WHEN XR-Cus-Id-Tbl(XrefIdx) = SO-Cus-Id
+                   SET WS-Student-Switch TO "Y"
+           END-SEARCH
+           IF CusIsStudent
+               COMPUTE WS-Extended-Amount ROUNDED =
+                   WS-Extended-Amount *
+                   (1 - WS-Student-Discount-Rate)
+           END-IF.
+
+      * Also captures the master's Cus-Name into WS-Looked-Up-Cus-Name
+      * when found, so ValidateSales can use it in place of whatever
+      * name was typed on the SALES.DAT record.
+       ValidateCusId.
+           SET WS-Cus-Id-Valid-Switch TO "N"
+           MOVE SPACES TO WS-Looked-Up-Cus-Name
+           SET CustIdx TO 1
+           SEARCH CustomerEntry
+              AT END SET WS-Cus-Id-Valid-Switch TO "N"
+              WHEN CM-Cus-Id-Tbl(CustIdx) = Cus-Id
+                   SET WS-Cus-Id-Valid-Switch TO "Y"
+                   MOVE CM-Cus-Name-Tbl(CustIdx) TO
+                        WS-Looked-Up-Cus-Name
+           END-SEARCH.
+
+       ValidateSales.
+           OPEN INPUT Sales-File
+           OPEN OUTPUT ValidFile
+           OPEN OUTPUT RejectFile
+           READ Sales-File
+               AT END SET EndOfSalesFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfSalesFile
+               EVALUATE TRUE
+               WHEN SalesPeriodHeader
+                   MOVE SH-Period-Begin TO WS-Period-Begin
+                   MOVE SH-Period-End   TO WS-Period-End
+               WHEN SalesControlTrailer
+                   MOVE ST-Total-Records TO WS-Control-Total-Records
+                   MOVE ST-Total-Units   TO WS-Control-Total-Units
+               WHEN OTHER
+                   ADD 1 TO WS-Actual-Total-Records
+                   ADD Units-Sold TO WS-Actual-Total-Units
+                   PERFORM ValidateCusId
+                   EVALUATE TRUE
+                   WHEN Unit-Size < 1 OR Unit-Size > 3
+                       MOVE SalesRecord TO SalesRejectRecord
+                       MOVE "UNIT SIZE OUT OF RANGE" TO SJ-Reason
+                       WRITE SalesRejectRecord
+                       ADD 1 TO WS-Sales-Rejected
+                   WHEN NOT CusIdIsOnFile
+                       MOVE SalesRecord TO SalesRejectRecord
+                       MOVE "CUSTOMER ID NOT ON FILE" TO SJ-Reason
+                       WRITE SalesRejectRecord
+                       ADD 1 TO WS-Sales-Rejected
+                   WHEN OTHER
+                       MOVE SalesRecord TO ValidRecord
+                       MOVE WS-Looked-Up-Cus-Name TO VA-Cus-Name
+                       WRITE ValidRecord
+                       ADD 1 TO WS-Sales-Accepted
+                   END-EVALUATE
+               END-EVALUATE
+               READ Sales-File
+                   AT END SET EndOfSalesFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE Sales-File
+           CLOSE ValidFile
+           CLOSE RejectFile.
+
+       ClassifySales.
+           OPEN INPUT Sorted-File
+           READ Sorted-File
+               AT END SET EndOfSortedFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfSortedFile
+               IF NOT FirstDetailRecord AND
+                  SO-Oil-Id NOT = WS-Prev-Oil-Id
+                   PERFORM PrintClassSubtotal
+               END-IF
+               IF WS-Line-Count = ZERO OR
+                  WS-Line-Count >= WS-Lines-Per-Page
+                   PERFORM PrintReportHeaders
+               END-IF
+               COMPUTE WS-Extended-Amount ROUNDED =
+                   SO-Units-Sold * WS-Unit-Price(SO-Unit-Size)
+               PERFORM CheckStudentDiscount
+               IF SO-EssentialOil
+                   MOVE "ESSENTIAL " TO WS-Prev-Class-Label
+               ELSE
+                   MOVE "BASE      " TO WS-Prev-Class-Label
+               END-IF
+               MOVE WS-Prev-Class-Label TO Show-Report(1:10)
+               MOVE SO-Cus-Id      TO Show-Report(11:5)
+               MOVE SO-Cus-Name    TO Show-Report(17:20)
+               MOVE SO-Units-Sold  TO WS-Units-Sold-Edit
+               MOVE WS-Units-Sold-Edit TO Show-Report(38:4)
+               MOVE WS-Extended-Amount TO WS-Extended-Amount-Edit
+               MOVE WS-Extended-Amount-Edit TO Show-Report(44:9)
+               WRITE Show-Report
+               ADD 1 TO WS-Line-Count
+               ADD SO-Units-Sold TO WS-Group-Units WS-Grand-Units
+               ADD WS-Extended-Amount TO WS-Group-Revenue
+                   WS-Grand-Revenue
+               MOVE "N" TO WS-First-Detail-Switch
+               MOVE SO-Oil-Id TO WS-Prev-Oil-Id
+               READ Sorted-File
+                   AT END SET EndOfSortedFile TO TRUE
+               END-READ
+           END-PERFORM
+           IF NOT FirstDetailRecord
+               PERFORM PrintClassSubtotal
+           END-IF
+           COMPUTE WT-Grand-Total = WS-Grand-Units
+           COMPUTE WT-Grand-Revenue = WS-Grand-Revenue
+           MOVE WS-Grand-Total-Line TO Show-Report
+           WRITE Show-Report
+           MOVE WS-Grand-Revenue TO WS-Grand-Revenue-Edit
+           DISPLAY "Grand total units sold : " WS-Grand-Units
+           DISPLAY "Grand total revenue     : " WS-Grand-Revenue-Edit
+           CLOSE Sorted-File.
+
+       PrintClassSubtotal.
+           MOVE WS-Prev-Class-Label TO ST-Class-Label
+           MOVE WS-Group-Units      TO ST-Units
+           MOVE WS-Group-Revenue    TO ST-Revenue
+           MOVE WS-Subtotal-Line TO Show-Report
+           WRITE Show-Report
+           MOVE WS-Blank-Line TO Show-Report
+           WRITE Show-Report
+           MOVE ZERO TO WS-Group-Units WS-Group-Revenue.
+
+       BuildTopCustomers.
+           OPEN INPUT Ranked-File
+           MOVE WS-TopCust-Title-Line TO Show-Report
+           WRITE Show-Report AFTER ADVANCING PAGE
+           MOVE WS-Blank-Line TO Show-Report
+           WRITE Show-Report
+           MOVE WS-TopCust-Column-Line TO Show-Report
+           WRITE Show-Report
+           MOVE WS-Blank-Line TO Show-Report
+           WRITE Show-Report
+           READ Ranked-File
+               AT END SET EndOfRankedFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfRankedFile OR WS-Rank-Count = 10
+               ADD 1 TO WS-Rank-Count
+               MOVE WS-Rank-Count TO TC-Rank
+               MOVE RK-Cus-Id     TO TC-Cus-Id
+               MOVE RK-Cus-Name   TO TC-Cus-Name
+               MOVE RK-Units-Sold TO TC-Units-Sold
+               MOVE WS-TopCust-Detail-Line TO Show-Report
+               WRITE Show-Report
+               READ Ranked-File
+                   AT END SET EndOfRankedFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE Ranked-File.
+
+      * Compares SALES.DAT's trailer record against what actually
+      * came through the run and flags a mismatch loudly - both on
+      * the operator console and on the report itself - so a
+      * truncated extract never quietly produces an undercounted
+      * report.
+       ReconcileControlTotals.
+           MOVE "Y" TO WS-Control-Balanced-Sw
+           IF WS-Control-Total-Records NOT = WS-Actual-Total-Records
+               OR WS-Control-Total-Units NOT = WS-Actual-Total-Units
+               MOVE "N" TO WS-Control-Balanced-Sw
+           END-IF
+           MOVE WS-Blank-Line TO Show-Report
+           WRITE Show-Report AFTER ADVANCING PAGE
+           MOVE WS-Control-Total-Units TO WS-Control-Total-Units-Edit
+           MOVE WS-Actual-Total-Units TO WS-Actual-Total-Units-Edit
+           IF ControlTotalsBalance
+               STRING "CONTROL TOTALS BALANCE - RECORDS: "
+                   WS-Actual-Total-Records
+                   "  UNITS: " WS-Actual-Total-Units-Edit
+                   DELIMITED BY SIZE INTO WS-Control-Total-Line
+               MOVE WS-Control-Total-Line TO Show-Report
+               WRITE Show-Report
+               DISPLAY "Control totals balance"
+           ELSE
+               STRING "*** CONTROL TOTAL MISMATCH *** TRAILER RECS: "
+                   WS-Control-Total-Records
+                   " ACTUAL RECS: " WS-Actual-Total-Records
+                   DELIMITED BY SIZE INTO WS-Control-Total-Line
+               MOVE WS-Control-Total-Line TO Show-Report
+               WRITE Show-Report
+               STRING "*** CONTROL TOTAL MISMATCH *** TRAILER UNITS: "
+                   WS-Control-Total-Units-Edit
+                   " ACTUAL UNITS: " WS-Actual-Total-Units-Edit
+                   DELIMITED BY SIZE INTO WS-Control-Total-Line
+               MOVE WS-Control-Total-Line TO Show-Report
+               WRITE Show-Report
+               DISPLAY "*** CONTROL TOTAL MISMATCH *** TRAILER RECS: "
+                   WS-Control-Total-Records " ACTUAL RECS: "
+                   WS-Actual-Total-Records " TRAILER UNITS: "
+                   WS-Control-Total-Units " ACTUAL UNITS: "
+                   WS-Actual-Total-Units
+           END-IF.
+
+      * One line to DAILYTOTALS.DAT so the day's sales figures are
+      * available to an end-of-day summary job without it having to
+      * parse the printed report.
+       WriteDailyTotals.
+           OPEN EXTEND DailyTotalsFile
+           MOVE "AROMASALES"           TO DT-Program
+           MOVE WS-Today               TO DT-Date
+           MOVE WS-Actual-Total-Records TO DT-Record-Count
+           MOVE WS-Grand-Revenue       TO DT-Amount
+           WRITE DailyTotalsRecord
+           CLOSE DailyTotalsFile.
+
+       PrintReportHeaders.
+           ADD 1 TO WS-Page-Count
+           MOVE WS-Today-MM   TO WT-MM
+           MOVE WS-Today-DD   TO WT-DD
+           MOVE WS-Today-YYYY TO WT-YYYY
+           MOVE WS-Page-Count TO WT-Page
+           MOVE WS-Title-Line TO Show-Report
+           IF WS-Page-Count = 1
+               WRITE Show-Report
+           ELSE
+               WRITE Show-Report AFTER ADVANCING PAGE
+           END-IF
+           MOVE WS-Period-Begin-MM   TO WP-Begin-MM
+           MOVE WS-Period-Begin-DD   TO WP-Begin-DD
+           MOVE WS-Period-Begin-YYYY TO WP-Begin-YYYY
+           MOVE WS-Period-End-MM     TO WP-End-MM
+           MOVE WS-Period-End-DD     TO WP-End-DD
+           MOVE WS-Period-End-YYYY   TO WP-End-YYYY
+           MOVE WS-Period-Line TO Show-Report
+           WRITE Show-Report
+           MOVE WS-Blank-Line  TO Show-Report
+           WRITE Show-Report
+           MOVE WS-Column-Line TO Show-Report
+           WRITE Show-Report
+           MOVE WS-Blank-Line  TO Show-Report
+           WRITE Show-Report
+           MOVE ZERO TO WS-Line-Count.
+
        END PROGRAM AromaSalesRpt.
