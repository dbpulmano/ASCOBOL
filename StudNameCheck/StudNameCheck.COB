@@ -0,0 +1,139 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudNameCheck.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN "STUDMAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS StudentId.
+
+           SELECT NameExceptFile ASSIGN "NAMEEXCP.RPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentFile.
+           COPY STUDMAS.
+
+       FD  NameExceptFile.
+       01  NameExceptRecord.
+           02 NE-StudentId          PIC 9(7).
+           02 FILLER                PIC X       VALUE SPACE.
+           02 NE-StudentName        PIC X(10).
+           02 FILLER                PIC X       VALUE SPACE.
+           02 NE-Reason             PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-Switch             PIC X       VALUE "N".
+           88 EndOfStudentFile                   VALUE "Y".
+
+       01  WS-Run-Totals.
+           02 WS-Records-Scanned    PIC 9(7)    VALUE ZERO.
+           02 WS-Names-Flagged      PIC 9(7)    VALUE ZERO.
+
+      * One byte of StudentName at a time, classified the same way
+      * InputChar classifies a single keyed-in character - reused here
+      * to scrub a stored name field instead of an operator keystroke.
+       01  WS-Scan-Name.
+           02 WS-Name-Chars         PIC X       OCCURS 10 TIMES
+                                     INDEXED BY NameIdx.
+
+       01  WS-Scan-Char             PIC X       VALUE SPACE.
+           88 Vowel        VALUE "A", "E", "I", "O", "U".
+           88 Consonant    VALUE "B" THRU "D", "F", "G", "H"
+                                 "J" THRU "N", "P" THRU "T"
+                                 "V" THRU "Z".
+           88 Digit        VALUE "0" THRU "9".
+           88 Lowercase    VALUE "a" THRU "z".
+           88 ValidChar    VALUE "A" THRU "Z", "0" THRU "9".
+
+       01  WS-Name-Switch            PIC X       VALUE "N".
+           88 NameHasDigit                       VALUE "Y".
+       01  WS-Case-Switch            PIC X       VALUE "N".
+           88 NameHasLowercase                   VALUE "Y".
+       01  WS-Punct-Switch           PIC X       VALUE "N".
+           88 NameHasPunctuation                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+       BEGIN.
+      * A full-file sweep by ascending key, same START/READ NEXT
+      * technique the other control-total passes over STUDMAS.DAT use.
+            OPEN INPUT StudentFile
+            OPEN OUTPUT NameExceptFile
+            MOVE LOW-VALUES TO StudentId
+            START StudentFile KEY IS NOT LESS THAN StudentId
+                INVALID KEY SET EndOfStudentFile TO TRUE
+            END-START
+            IF NOT EndOfStudentFile
+                READ StudentFile NEXT RECORD
+                    AT END SET EndOfStudentFile TO TRUE
+                END-READ
+            END-IF
+            PERFORM UNTIL EndOfStudentFile
+                ADD 1 TO WS-Records-Scanned
+                PERFORM ScanStudentName
+                READ StudentFile NEXT RECORD
+                    AT END SET EndOfStudentFile TO TRUE
+                END-READ
+            END-PERFORM
+            CLOSE StudentFile
+            CLOSE NameExceptFile
+            DISPLAY "StudNameCheck - Control Report"
+            DISPLAY "Records scanned  : " WS-Records-Scanned
+            DISPLAY "Names flagged    : " WS-Names-Flagged
+            STOP RUN.
+
+      * Classifies StudentName one byte at a time, then writes a
+      * single exception line for the whole name if any byte turned
+      * out to be a digit, punctuation, or an unexpected lowercase
+      * letter - initials and surnames are stored upper case, so any
+      * lowercase byte is as unexpected as a stray digit or symbol.
+       ScanStudentName.
+            MOVE StudentName TO WS-Scan-Name
+            SET WS-Name-Switch  TO "N"
+            SET WS-Case-Switch  TO "N"
+            SET WS-Punct-Switch TO "N"
+            PERFORM VARYING NameIdx FROM 1 BY 1 UNTIL NameIdx > 10
+                PERFORM ClassifyNameChar
+            END-PERFORM
+            IF NameHasDigit OR NameHasLowercase OR NameHasPunctuation
+                PERFORM WriteNameException
+            END-IF.
+
+       ClassifyNameChar.
+            MOVE WS-Name-Chars(NameIdx) TO WS-Scan-Char
+            EVALUATE TRUE
+                WHEN WS-Scan-Char = SPACE
+                    CONTINUE
+                WHEN Digit
+                    SET NameHasDigit TO TRUE
+                WHEN Lowercase
+                    SET NameHasLowercase TO TRUE
+                WHEN NOT ValidChar
+                    SET NameHasPunctuation TO TRUE
+            END-EVALUATE.
+
+       WriteNameException.
+            MOVE StudentId    TO NE-StudentId
+            MOVE StudentName  TO NE-StudentName
+            EVALUATE TRUE
+                WHEN NameHasDigit
+                    MOVE "NAME CONTAINS A DIGIT" TO NE-Reason
+                WHEN NameHasPunctuation
+                    MOVE "NAME CONTAINS PUNCTUATION" TO NE-Reason
+                WHEN NameHasLowercase
+                    MOVE "NAME CONTAINS LOWERCASE LETTERS" TO NE-Reason
+            END-EVALUATE
+            WRITE NameExceptRecord
+            ADD 1 TO WS-Names-Flagged.
+
+       END PROGRAM StudNameCheck.
