@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudMenu.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-Menu-Choice           PIC X.
+           88  ValidChoice          VALUES "1" "2" "3" "4" "5".
+           88  QuitChoice           VALUE "5".
+
+       PROCEDURE DIVISION.
+       Begin.
+      * A single choice launches one job then returns control here -
+      * each job is still the same standalone program the operator
+      * could run directly, this just saves remembering which one.
+           PERFORM UNTIL QuitChoice
+               PERFORM DisplayMenu
+               ACCEPT WS-Menu-Choice
+               IF NOT ValidChoice
+                   DISPLAY "Invalid choice - enter 1 through 5."
+               ELSE
+                   PERFORM RunChoice
+               END-IF
+           END-PERFORM
+           DISPLAY "StudMenu - exiting."
+           STOP RUN.
+
+       DisplayMenu.
+           DISPLAY " "
+           DISPLAY "Student Maintenance Menu"
+           DISPLAY "1. Enter new students (SeqWrite)"
+           DISPLAY "2. Apply transfers (SeqUpdate)"
+           DISPLAY "3. Insert new students (InsertRecords)"
+           DISPLAY "4. List roster (SeqReadNo88)"
+           DISPLAY "5. Exit"
+           DISPLAY "Enter choice: " WITH NO ADVANCING.
+
+       RunChoice.
+           EVALUATE TRUE
+               WHEN WS-Menu-Choice = "1"
+                   CALL "SeqWrite"
+               WHEN WS-Menu-Choice = "2"
+                   CALL "SeqUpdate"
+               WHEN WS-Menu-Choice = "3"
+                   CALL "InsertRecords"
+               WHEN WS-Menu-Choice = "4"
+                   CALL "SeqReadNo88"
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       END PROGRAM StudMenu.
