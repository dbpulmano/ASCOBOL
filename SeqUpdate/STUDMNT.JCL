@@ -0,0 +1,57 @@
+//STUDMNT  JOB (ACCT),'STUDENT MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY DRIVER FOR THE STUDENT MASTER MAINTENANCE CHAIN.     *
+//* STEP010 APPLIES COURSE TRANSFERS (SEQUPDATE) AGAINST         *
+//* STUDMAS.DAT.  STEP020 THEN INSERTS NEW STUDENTS               *
+//* (INSERTRECORDS) AGAINST THE SAME MASTER.  STEP030 LISTS THE   *
+//* UPDATED ROSTER (SEQREADNO88).  EACH STEP ONLY RUNS IF THE     *
+//* STEP BEFORE IT CAME BACK WITH A CLEAN RETURN CODE, SO A BAD   *
+//* TRANSFER RUN NEVER GETS COMPOUNDED BY AN INSERT OR REPORTED   *
+//* ON AS IF NOTHING WENT WRONG.                                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SEQUPDT
+//STEPLIB  DD DSN=PROD.STUDENT.LOADLIB,DISP=SHR
+//STUDMAS  DD DSN=PROD.STUDENT.STUDMAS,DISP=SHR
+//TRANSFER DD DSN=PROD.STUDENT.TRANSFER,DISP=SHR
+//COURSES  DD DSN=PROD.STUDENT.COURSES,DISP=SHR
+//EXCEPT   DD DSN=PROD.STUDENT.EXCEPT.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//AUDIT    DD DSN=PROD.STUDENT.AUDIT.DAT,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  IF (STEP010.RC = 0) THEN
+//INSERTS  EXEC PGM=INSRTREC
+//STEPLIB  DD DSN=PROD.STUDENT.LOADLIB,DISP=SHR
+//STUDMAS  DD DSN=PROD.STUDENT.STUDMAS,DISP=SHR
+//TRANSINS DD DSN=PROD.STUDENT.TRANSINS,DISP=SHR
+//REJECTS  DD DSN=PROD.STUDENT.REJECTS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//AUDIT    DD DSN=PROD.STUDENT.AUDIT.DAT,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//         ELSE
+//FAILMSG1 EXEC PGM=IEFBR14
+//SYSPRINT DD SYSOUT=*
+//         ENDIF
+//*
+//STEP030  IF (STEP010.RC = 0) AND (STEP020.RC = 0) THEN
+//ROSTER   EXEC PGM=SEQRDN88
+//STEPLIB  DD DSN=PROD.STUDENT.LOADLIB,DISP=SHR
+//STUDMAS  DD DSN=PROD.STUDENT.STUDMAS,DISP=SHR
+//AGEEXCEP DD DSN=PROD.STUDENT.AGEEXCEP.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//COUREXCP DD DSN=PROD.STUDENT.COUREXCP.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//         ELSE
+//FAILMSG2 EXEC PGM=IEFBR14
+//SYSPRINT DD SYSOUT=*
+//         ENDIF
