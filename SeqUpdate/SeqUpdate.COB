@@ -10,115 +10,365 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT StudentFile ASSIGN "STUDENTS.DAT"
+           SELECT StudentFile ASSIGN "STUDMAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS StudentId.
+
+           SELECT TransFile ASSIGN "TRANSFER.DAT"
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL.
 
-           SELECT TransFile ASSIGN "TRANSFER.DAT"
+           SELECT CourseFile ASSIGN "COURSES.DAT"
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL.
 
-           SELECT NewStudentFile ASSIGN "STUDENTS.NEW"
+           SELECT ExceptionFile ASSIGN "EXCEPT.RPT"
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL.
 
+           SELECT AuditFile ASSIGN "AUDIT.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+
+           SELECT CheckpointFile ASSIGN "CHECKPT.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-Checkpoint-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  StudentFile.
-       01  StudentRecord.
-           88 EndOfStudentFile     VALUE ALL "9".
-           02 StudentID-S          PIC 9(7).
-           02 FILLER               PIC X(16).
-           02 CourseCode-S         PIC X(4).
-           02 FILLER               PIC X(5).
+           COPY STUDMAS.
+
+       FD  AuditFile.
+           COPY AUDITREC.
 
+      * One record holding the last StudentID-T fully applied - lets a
+      * rerun skip transactions already posted to STUDMAS.DAT instead
+      * of reprocessing TRANSFER.DAT from the top.
+       FD  CheckpointFile.
+       01  CheckpointRecord.
+           02  CKPT-Last-StudentId  PIC 9(7).
 
        FD  TransFile.
        01  TransRecord.
-           88 EndOfTransFile       VALUE ALL "9".
            02 StudentID-T          PIC 9(7).
            02 OldCourseCode-T      PIC X(4).
            02 NewCourseCode-T      PIC X(4).
+      * A withdrawal clears the student's course instead of moving it
+      * to another one - blank/"T" on an older TRANSFER.DAT still
+      * means a plain course transfer.
+           02 TransCode-T          PIC X.
+               88 TransferCode     VALUE "T" SPACE.
+               88 WithdrawalCode   VALUE "W".
+
+       FD  CourseFile.
+       01  CourseMasterRecord.
+           02 CourseCode-C         PIC X(4).
+           02 FILLER               PIC X(76).
+
+       FD  ExceptionFile.
+       01  ExceptRecord.
+           02 Except-StudentID     PIC 9(7).
+           02 FILLER               PIC X(1)    VALUE SPACE.
+           02 Except-Detail        PIC X(40).
+           02 FILLER               PIC X(1)    VALUE SPACE.
+           02 Except-Date          PIC 9(8).
+           02 FILLER               PIC X(1)    VALUE SPACE.
+           02 Except-Time          PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Trans-EOF-Switch     PIC X       VALUE "N".
+           88 EndOfTransFile-WS                VALUE "Y".
+
+       01  WS-Course-EOF-Switch    PIC X       VALUE "N".
+           88 EndOfCourseFile                  VALUE "Y".
 
-       FD  NewStudentFile.
-       01  NewStudentRecord.
-           88 EndOfNewStudentFile  VALUE ALL "9".
-           02 StudentID-N          PIC 9(7).
-           02 StudentName-N        PIC X(10).
-           02 FILLER               PIC X(6).
-           02 CourseCode-N         PIC X(4).
-           02 FILLER               PIC X(5).
+       01  CourseTableCount        PIC 9(4)    COMP VALUE ZERO.
+       01  CourseTable.
+           02 CourseEntry          OCCURS 1 TO 200 TIMES
+                                    DEPENDING ON CourseTableCount
+                                    INDEXED BY CourseIdx.
+               03 CourseCode-Tbl   PIC X(4).
+
+       01  WS-Course-Valid-Switch  PIC X       VALUE "N".
+           88 CourseCodeIsValid                VALUE "Y".
+
+       01  WS-Run-Totals.
+           02 WS-Transfers-Applied PIC 9(5)    VALUE ZERO.
+           02 WS-Withdrawals-Applied PIC 9(5)  VALUE ZERO.
+           02 WS-Students-Missing  PIC 9(5)    VALUE ZERO.
+           02 WS-Course-Mismatches PIC 9(5)    VALUE ZERO.
+           02 WS-Course-Invalid    PIC 9(5)    VALUE ZERO.
+
+       01  WS-Aud-Action            PIC X(20).
+       01  WS-Aud-Before-Code       PIC X(4).
+       01  WS-Aud-After-Code        PIC X(4).
+
+       01  WS-Prev-Trans-Id        PIC 9(7)    VALUE ZERO.
+       01  WS-Sequence-Error-Sw    PIC X       VALUE "N".
+           88 TransFileOutOfSequence            VALUE "Y".
+
+       01  WS-Count-EOF-Switch     PIC X       VALUE "N".
+           88 EndOfCountPass                   VALUE "Y".
+       01  WS-Records-Before       PIC 9(7)    VALUE ZERO.
+       01  WS-Records-After        PIC 9(7)    VALUE ZERO.
+
+       01  WS-Checkpoint-Status    PIC XX      VALUE SPACES.
+       01  WS-Checkpoint-StudentId PIC 9(7)    VALUE ZERO.
+       01  WS-Trans-Since-Ckpt     PIC 9(3)    VALUE ZERO.
+       01  WS-Ckpt-Interval        PIC 9(3)    VALUE 10.
+       01  WS-Restarted-Sw         PIC X       VALUE "N".
+           88 RunIsRestarted                   VALUE "Y".
+       01  WS-Trans-Skipped        PIC 9(5)    VALUE ZERO.
 
        PROCEDURE DIVISION.
        BEGIN.
-       *First apply the transactions to the students FILE
-            OPEN INPUT StudentFile
-            OPEN INPUT TransFile
-            OPEN OUTPUT NewStudentFile
+      *First load the course master, then check TRANSFER.DAT is in
+      *ascending StudentID-T order before applying anything from it
+            PERFORM LoadCourseTable
+            PERFORM CheckTransSequence
+            IF TransFileOutOfSequence
+                DISPLAY "SeqUpdate - TRANSFER.DAT IS NOT IN ASCENDING "
+                    "STUDENTID ORDER - RUN ABORTED"
+                MOVE 16 TO RETURN-CODE
+                GOBACK
+            END-IF
 
-            READ StudentFile
-               AT END SET EndOfStudentFile TO TRUE
-            END-READ
+            PERFORM LoadCheckpoint
+            IF RunIsRestarted
+                DISPLAY "SeqUpdate - RESTARTING AFTER STUDENTID "
+                    WS-Checkpoint-StudentId
+            END-IF
+
+            PERFORM CountMasterRecords
+            MOVE WS-Records-After TO WS-Records-Before
+
+            OPEN I-O StudentFile
+            OPEN INPUT TransFile
+            OPEN OUTPUT ExceptionFile
+            OPEN EXTEND AuditFile
 
             READ TransFile
-               AT END SET EndOfTransFile TO TRUE
+               AT END SET EndOfTransFile-WS TO TRUE
             END-READ
 
-            PERFORM ApplyTrans UNTIL (EndOfStudentFile) AND
-            (EndOfTransFile)
+            PERFORM ApplyTrans UNTIL EndOfTransFile-WS
 
             CLOSE StudentFile
             CLOSE TransFile
-            CLOSE NewStudentFile
+            CLOSE ExceptionFile
+            CLOSE AuditFile
 
-       * Then display the contents of the merged file
-            PERFORM DisplayNewFile
+            PERFORM CountMasterRecords
 
-            STOP RUN.
+      * A clean finish clears the checkpoint so the next full run
+      * starts from the beginning of TRANSFER.DAT again.
+            PERFORM ClearCheckpoint
+
+      * Finally show the run/control totals for this batch - a
+      * transfer only ever changes CourseCode in place, so the record
+      * count on STUDMAS.DAT going out must match what came in.
+            PERFORM DisplayRunTotals
+
+            GOBACK.
 
 
        ApplyTrans.
-           EVALUATE        TRUE
-            WHEN (StudentID-T < StudentID-S)
-                 DISPLAY "Error - Student " StudentID-T "does not exist"
-                 READ TransFile
-                      AT END SET EndOfTransFile TO TRUE
-                 END-READ
-            WHEN (StudentID-T = StudentID-S)
-                 IF OldCourseCode-T = CourseCode-S THEN
-                   MOVE NewCourseCode-T TO CourseCode-S
-                  ELSE
-                   DISPLAY "Error in " StudentID-T "Coursecode mismatch"
-                 END-IF
-                 WRITE NewStudentRecord FROM StudentRecord
-                 READ TransFile
-                      AT END SET EndOfTransFile TO TRUE
-                 END-READ
-                 READ StudentFile
-                      AT END SET EndOfStudentFile TO TRUE
-                 END-READ
-
-            WHEN (StudentID-T > StudentID-S)
-                 WRITE NewStudentRecord FROM StudentRecord
-                 READ StudentFile
-                      AT END SET EndOfStudentFile TO TRUE
-                 END-READ
-           END-EVALUATE.
-
-
-       DisplayNewFile.
-            OPEN INPUT NewStudentFile
-            DISPLAY "Stud-ID Stud-Name Course"
-            READ NewStudentFile
-              AT END SET EndOfNewStudentFile TO TRUE
+            IF StudentID-T <= WS-Checkpoint-StudentId
+                ADD 1 TO WS-Trans-Skipped
+            ELSE
+                PERFORM ApplyOneTrans
+                PERFORM WriteCheckpointIfDue
+            END-IF
+            READ TransFile
+                 AT END SET EndOfTransFile-WS TO TRUE
+            END-READ.
+
+       ApplyOneTrans.
+            MOVE StudentID-T TO StudentId
+            READ StudentFile
+                INVALID KEY
+                    MOVE StudentID-T TO Except-StudentID
+                    MOVE "STUDENT DOES NOT EXIST" TO Except-Detail
+                    PERFORM WriteExceptionRecord
+                    ADD 1 TO WS-Students-Missing
+                NOT INVALID KEY
+                    IF WithdrawalCode
+                        PERFORM ApplyWithdrawalTrans
+                    ELSE
+                        PERFORM ApplyCourseTransfer
+                    END-IF
+            END-READ.
+
+      * TransCode-T of "W" withdraws the student from the course
+      * entirely instead of moving it to another one - same
+      * WithdrawnStudent condition StudMaint's delete transaction uses,
+      * rather than a second way of representing the same status.
+       ApplyWithdrawalTrans.
+            MOVE CourseCode TO WS-Aud-Before-Code
+            MOVE SPACES     TO CourseCode
+            MOVE SPACES     TO WS-Aud-After-Code
+            SET WithdrawnStudent TO TRUE
+            REWRITE StudentMasterRecord
+            MOVE "WITHDRAWAL" TO WS-Aud-Action
+            PERFORM WriteAuditRecord
+            ADD 1 TO WS-Withdrawals-Applied.
+
+       ApplyCourseTransfer.
+            IF OldCourseCode-T = CourseCode THEN
+              PERFORM ValidateNewCourseCode
+              IF CourseCodeIsValid THEN
+                MOVE OldCourseCode-T TO WS-Aud-Before-Code
+                MOVE NewCourseCode-T TO WS-Aud-After-Code
+                MOVE NewCourseCode-T TO CourseCode
+                REWRITE StudentMasterRecord
+                MOVE "COURSE CHANGE" TO WS-Aud-Action
+                PERFORM WriteAuditRecord
+                ADD 1 TO WS-Transfers-Applied
+              ELSE
+                MOVE StudentID-T TO Except-StudentID
+                MOVE "INVALID COURSE CODE - " TO Except-Detail
+                MOVE NewCourseCode-T TO
+                     Except-Detail(23:4)
+                PERFORM WriteExceptionRecord
+                ADD 1 TO WS-Course-Invalid
+              END-IF
+             ELSE
+              MOVE StudentID-T TO Except-StudentID
+              MOVE "COURSECODE MISMATCH" TO Except-Detail
+              PERFORM WriteExceptionRecord
+              ADD 1 TO WS-Course-Mismatches
+            END-IF.
+
+
+       CheckTransSequence.
+            OPEN INPUT TransFile
+            READ TransFile
+               AT END SET EndOfTransFile-WS TO TRUE
             END-READ
-            PERFORM UNTIL EndOfNewStudentFile
-              DISPLAY StudentId-N SPACE StudentName-N SPACE CourseCode-N
-              READ NewStudentFile
-                   AT END SET EndOfNewStudentFile TO TRUE
-              END-READ
+            PERFORM UNTIL EndOfTransFile-WS OR TransFileOutOfSequence
+                IF StudentID-T <= WS-Prev-Trans-Id
+                    SET TransFileOutOfSequence TO TRUE
+                ELSE
+                    MOVE StudentID-T TO WS-Prev-Trans-Id
+                    READ TransFile
+                       AT END SET EndOfTransFile-WS TO TRUE
+                    END-READ
+                END-IF
             END-PERFORM
-            CLOSE NewStudentFile
+            CLOSE TransFile
+            MOVE "N" TO WS-Trans-EOF-Switch.
+
+       CountMasterRecords.
+            MOVE ZERO TO WS-Records-After
+            MOVE "N" TO WS-Count-EOF-Switch
+            OPEN INPUT StudentFile
+            MOVE LOW-VALUES TO StudentId
+            START StudentFile KEY IS NOT LESS THAN StudentId
+                INVALID KEY SET EndOfCountPass TO TRUE
+            END-START
+            PERFORM UNTIL EndOfCountPass
+                READ StudentFile NEXT RECORD
+                    AT END SET EndOfCountPass TO TRUE
+                    NOT AT END ADD 1 TO WS-Records-After
+                END-READ
+            END-PERFORM
+            CLOSE StudentFile.
+
+       LoadCourseTable.
+            OPEN INPUT CourseFile
+            READ CourseFile
+               AT END SET EndOfCourseFile TO TRUE
+            END-READ
+            PERFORM UNTIL EndOfCourseFile
+               SET CourseIdx TO CourseTableCount
+               SET CourseIdx UP BY 1
+               SET CourseTableCount TO CourseIdx
+               MOVE CourseCode-C TO CourseCode-Tbl(CourseIdx)
+               READ CourseFile
+                  AT END SET EndOfCourseFile TO TRUE
+               END-READ
+            END-PERFORM
+            CLOSE CourseFile.
+
+       ValidateNewCourseCode.
+            SET WS-Course-Valid-Switch TO "N"
+            SET CourseIdx TO 1
+            SEARCH CourseEntry
+               AT END SET WS-Course-Valid-Switch TO "N"
+               WHEN CourseCode-Tbl(CourseIdx) = NewCourseCode-T
+                    SET WS-Course-Valid-Switch TO "Y"
+            END-SEARCH.
+
+       WriteExceptionRecord.
+            ACCEPT Except-Date FROM DATE YYYYMMDD
+            ACCEPT Except-Time FROM TIME
+            WRITE ExceptRecord.
+
+      * A prior run's CHECKPT.DAT means this is a restart - anything
+      * up to and including that StudentID-T was already applied to
+      * STUDMAS.DAT and must not be reprocessed. No CHECKPT.DAT (a
+      * "35" file-not-found status) just means this is a fresh run.
+       LoadCheckpoint.
+            MOVE ZERO TO WS-Checkpoint-StudentId
+            OPEN INPUT CheckpointFile
+            IF WS-Checkpoint-Status = "00"
+                READ CheckpointFile
+                    AT END MOVE ZERO TO WS-Checkpoint-StudentId
+                    NOT AT END
+                        MOVE CKPT-Last-StudentId TO
+                             WS-Checkpoint-StudentId
+                        SET RunIsRestarted TO TRUE
+                END-READ
+                CLOSE CheckpointFile
+            END-IF.
+
+      * Written every WS-Ckpt-Interval transactions applied, so an
+      * abend partway through only loses the last few, not the run.
+       WriteCheckpointIfDue.
+            ADD 1 TO WS-Trans-Since-Ckpt
+            IF WS-Trans-Since-Ckpt >= WS-Ckpt-Interval
+                MOVE StudentID-T TO CKPT-Last-StudentId
+                OPEN OUTPUT CheckpointFile
+                WRITE CheckpointRecord
+                CLOSE CheckpointFile
+                MOVE ZERO TO WS-Trans-Since-Ckpt
+            END-IF.
+
+       ClearCheckpoint.
+            MOVE ZERO TO CKPT-Last-StudentId
+            OPEN OUTPUT CheckpointFile
+            WRITE CheckpointRecord
+            CLOSE CheckpointFile.
+
+       WriteAuditRecord.
+            MOVE "SEQUPDATE"       TO AUD-Program
+            MOVE StudentID-T       TO AUD-StudentId
+            MOVE WS-Aud-Action     TO AUD-Action
+            MOVE WS-Aud-Before-Code TO AUD-Before-CourseCode
+            MOVE WS-Aud-After-Code TO AUD-After-CourseCode
+            ACCEPT AUD-Date FROM DATE YYYYMMDD
+            ACCEPT AUD-Time FROM TIME
+            WRITE AuditRecord.
+
+       DisplayRunTotals.
+            DISPLAY "SeqUpdate - Control Report"
+            DISPLAY "Records on STUDMAS.DAT before run: "
+                WS-Records-Before
+            DISPLAY "Records on STUDMAS.DAT after run : "
+                WS-Records-After
+            DISPLAY "Transfers applied      : " WS-Transfers-Applied
+            DISPLAY "Withdrawals applied    : " WS-Withdrawals-Applied
+            DISPLAY "Transactions skipped (already applied on a "
+                "prior run): " WS-Trans-Skipped
+            DISPLAY "Student does not exist : " WS-Students-Missing
+            DISPLAY "Coursecode mismatches  : " WS-Course-Mismatches
+            DISPLAY "Invalid new coursecodes: " WS-Course-Invalid
+            IF WS-Records-Before NOT = WS-Records-After
+                DISPLAY "*** CONTROL TOTAL MISMATCH *** RECORD COUNT "
+                    "CHANGED DURING A COURSE-TRANSFER RUN"
+            END-IF.
 
-            STOP RUN.
        END PROGRAM SeqUpdate.
