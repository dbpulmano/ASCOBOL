@@ -10,48 +10,125 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT StudentFile ASSIGN TO "MYSTUDENTS.DAT"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT StudentFile ASSIGN TO "STUDMAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS StudentId.
+
+           SELECT AuditFile ASSIGN TO "AUDIT.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile.
-       01 StudentDetails.
-           88  EndOfStudentFile  VALUE HIGH-VALUES.
-           02  StudentId       PIC 9(7).
-           02  StudentName.
-               03 Surname      PIC X(8).
-               03 Initials     PIC XX.
-           02  Gender          PIC X.
+           COPY STUDMAS.
+
+       FD AuditFile.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-Switch            PIC X       VALUE "N".
+           88 EndOfStudentFile                  VALUE "Y".
+
+       01  WS-Last-StudentId-Keyed  PIC 9(7)    VALUE ZERO.
+       01  WS-Records-Written       PIC 9(5)    VALUE ZERO.
+
+       01  KeyedDetails.
+           88  EndOfKeying          VALUE SPACES.
+           02  KeyedStudentId      PIC 9(7).
+           02  KeyedStudentName.
+               03 KeyedSurname     PIC X(8).
+               03 KeyedInitials    PIC XX.
+           02  KeyedGender         PIC X.
+               88  ValidGender     VALUE "M" "F" "U".
 
        PROCEDURE DIVISION.
        Begin.
-       * First get the records and write them to the file
-           OPEN OUTPUT StudentFile.
-           DISPLAY "Please enter the student record using the template
-           below."
+      * First get the records and add them to the student master
+           OPEN I-O StudentFile.
+           OPEN EXTEND AuditFile.
+           DISPLAY "Please enter the student record using the template be
+      -    "low."
            DISPLAY "Press the Enter key with no data to stop."
            DISPLAY "nnnnnnnSSSSSSSSiiG"
-           ACCEPT StudentDetails
-           PERFORM UNTIL StudentDetails = SPACES
-               WRITE StudentDetails
-               ACCEPT StudentDetails
+           PERFORM ReKeyStudentDetails
+           PERFORM UNTIL EndOfKeying
+               EVALUATE TRUE
+                   WHEN KeyedStudentId NOT NUMERIC
+                       DISPLAY "Incomplete or misaligned record - "
+                           "StudentId must be 7 numeric digits. Re-key."
+                       PERFORM ReKeyStudentDetails
+                   WHEN NOT ValidGender
+                       DISPLAY "Invalid Gender - use M, F or U. Re-key."
+                       PERFORM ReKeyStudentDetails
+                   WHEN KeyedStudentId <= WS-Last-StudentId-Keyed
+                       DISPLAY "Duplicate or out-of-sequence StudentId"
+                           " - records must be keyed in ascending "
+                           "order. Re-key."
+                       PERFORM ReKeyStudentDetails
+                   WHEN OTHER
+                       PERFORM AddStudentRecord
+                       PERFORM ReKeyStudentDetails
+               END-EVALUATE
            END-PERFORM
-           CLOSE StudentFile
+           DISPLAY WS-Records-Written
+               " records written to STUDMAS.DAT"
 
-       * Then read the file and display the records
-           OPEN INPUT StudentFile
+      * Then read the master and display the records
            DISPLAY "Stud-Id  Student Name Gender"
-           READ StudentFile
-             AT END SET EndOfStudentFile TO TRUE
-           END-READ
+           MOVE LOW-VALUES TO StudentId
+           START StudentFile KEY IS NOT LESS THAN StudentId
+               INVALID KEY SET EndOfStudentFile TO TRUE
+           END-START
+           IF NOT EndOfStudentFile
+               READ StudentFile NEXT RECORD
+                   AT END SET EndOfStudentFile TO TRUE
+               END-READ
+           END-IF
            PERFORM UNTIL EndOfStudentFile
              DISPLAY StudentId "  " Surname SPACE Initials "    " Gender
-             READ StudentFile
+             READ StudentFile NEXT RECORD
                AT END SET EndOfStudentFile TO TRUE
              END-READ
            END-PERFORM
            CLOSE StudentFile
-           STOP RUN.
+           CLOSE AuditFile
+           GOBACK.
+
+      * Clears the whole template before every ACCEPT so a short or
+      * misaligned line can't leave a prior keying's bytes sitting in
+      * a column the operator didn't actually type over.
+       ReKeyStudentDetails.
+           MOVE SPACES TO KeyedDetails
+           ACCEPT KeyedDetails.
+
+       AddStudentRecord.
+           MOVE KeyedStudentId    TO StudentId
+           MOVE KeyedStudentName  TO StudentName
+           MOVE KeyedGender       TO Gender
+           MOVE SPACES            TO CourseCode
+           MOVE ZERO              TO YOBirth MOBirth DOBirth
+           SET ActiveStudent      TO TRUE
+           WRITE StudentMasterRecord
+               INVALID KEY
+                   DISPLAY "StudentId " KeyedStudentId
+                       " already exists on STUDMAS.DAT - Re-key."
+               NOT INVALID KEY
+                   MOVE KeyedStudentId TO WS-Last-StudentId-Keyed
+                   ADD 1 TO WS-Records-Written
+                   PERFORM WriteAuditRecord
+                   DISPLAY WS-Records-Written
+                       " record(s) written so far"
+           END-WRITE.
+
+       WriteAuditRecord.
+           MOVE "SEQWRITE"    TO AUD-Program
+           MOVE KeyedStudentId TO AUD-StudentId
+           MOVE "ADD"          TO AUD-Action
+           MOVE SPACES         TO AUD-Before-CourseCode
+           MOVE SPACES         TO AUD-After-CourseCode
+           ACCEPT AUD-Date FROM DATE YYYYMMDD
+           ACCEPT AUD-Time FROM TIME
+           WRITE AuditRecord.
 
        END PROGRAM SeqWrite.
