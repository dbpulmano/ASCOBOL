@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudArchive.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN "STUDMAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS StudentId.
+
+           SELECT ArchiveFile ASSIGN "ARCHIVE.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentFile.
+           COPY STUDMAS.
+
+      * Mirrors StudentMasterRecord (STUDMAS.CPY) byte-for-byte under
+      * its own record/field names, so both FDs can be open in one
+      * program at once without ambiguous data-name references.
+       FD  ArchiveFile.
+       01  ArchiveRecord.
+           02  ARC-StudentId       PIC 9(7).
+           02  ARC-StudentName.
+               03 ARC-Surname      PIC X(8).
+               03 ARC-Initials     PIC XX.
+           02  ARC-DateOfBirth.
+               03 ARC-YOBirth      PIC 9(4).
+               03 ARC-MOBirth      PIC 9(2).
+               03 ARC-DOBirth      PIC 9(2).
+           02  ARC-CourseCode      PIC X(4).
+           02  ARC-Gender          PIC X.
+           02  ARC-StudentStatus   PIC X.
+           02  FILLER              PIC X(5).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Count-EOF-Switch      PIC X       VALUE "N".
+           88 EndOfCountPass                    VALUE "Y".
+
+       01  WS-Run-Totals.
+           02 WS-Records-Scanned    PIC 9(7)    VALUE ZERO.
+           02 WS-Records-Archived   PIC 9(7)    VALUE ZERO.
+           02 WS-Records-Remaining  PIC 9(7)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+      * A full-file sweep by ascending key, same START/READ NEXT
+      * technique the control-total passes already use elsewhere -
+      * a graduated or withdrawn record gets copied to ARCHIVE.DAT
+      * and then deleted from the active master.
+            OPEN I-O StudentFile
+            OPEN OUTPUT ArchiveFile
+
+            MOVE LOW-VALUES TO StudentId
+            START StudentFile KEY IS NOT LESS THAN StudentId
+                INVALID KEY SET EndOfCountPass TO TRUE
+            END-START
+
+            PERFORM UNTIL EndOfCountPass
+                READ StudentFile NEXT RECORD
+                    AT END SET EndOfCountPass TO TRUE
+                    NOT AT END PERFORM ArchiveIfInactive
+                END-READ
+            END-PERFORM
+
+            CLOSE StudentFile
+            CLOSE ArchiveFile
+
+            PERFORM DisplayRunTotals
+
+            STOP RUN.
+
+       ArchiveIfInactive.
+            ADD 1 TO WS-Records-Scanned
+            IF GraduatedStudent OR WithdrawnStudent
+                MOVE StudentId       TO ARC-StudentId
+                MOVE StudentName     TO ARC-StudentName
+                MOVE DateOfBirth     TO ARC-DateOfBirth
+                MOVE CourseCode      TO ARC-CourseCode
+                MOVE Gender          TO ARC-Gender
+                MOVE StudentStatus   TO ARC-StudentStatus
+                WRITE ArchiveRecord
+                DELETE StudentFile RECORD
+                ADD 1 TO WS-Records-Archived
+            ELSE
+                ADD 1 TO WS-Records-Remaining
+            END-IF.
+
+       DisplayRunTotals.
+            DISPLAY "StudArchive - Control Report"
+            DISPLAY "Records scanned on STUDMAS.DAT  : "
+                WS-Records-Scanned
+            DISPLAY "Records archived to ARCHIVE.DAT : "
+                WS-Records-Archived
+            DISPLAY "Records remaining active        : "
+                WS-Records-Remaining.
+
+       END PROGRAM StudArchive.
