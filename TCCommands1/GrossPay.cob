@@ -7,22 +7,99 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GrossPay.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GrossPayExceptFile ASSIGN TO "GROSSEXCP.RPT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  GrossPayExceptFile.
+       01  GrossPayExceptRecord.
+           02 GE-Attempted-Value   PIC 9(9)V999.
+           02 FILLER               PIC X       VALUE SPACE.
+           02 GE-Reason            PIC X(30).
+
        WORKING-STORAGE SECTION.
+      * Deliberately narrow (only 4 integer digits) so the ON SIZE
+      * ERROR guard below has something to catch - not widened to the
+      * shop's shared money picture, or there would be nothing left to
+      * overflow.
        01  GrossPay    PIC 9(4)V99 VALUE 7325.78.
+       01  WS-Attempted-Value PIC 9(9)V999 VALUE ZERO.
+
+      * A value that DOES fit GrossPay still prints in the shop's
+      * shared money format rather than a bare unedited DISPLAY.
+       COPY MONEYED REPLACING MONEY-FIELD BY GrossPay-Amt,
+                               MONEY-EDIT  BY GrossPay-Edit,
+                               MONEY-VALUE BY ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            MOVE 12.4      TO GrossPay.
-            DISPLAY GrossPay.
-            MOVE 123.456   TO GrossPay.
-            DISPLAY GrossPay.
-            MOVE 12345.757 TO GrossPay.
-            DISPLAY GrossPay.
-            MOVE ZEROS     TO GrossPay.
-            DISPLAY GrossPay.
-            MOVE 256347    TO GrossPay.
-            DISPLAY GrossPay.
+            OPEN OUTPUT GrossPayExceptFile
+
+      * PIC 9(4)V99 only holds 4 integer digits - a value with more
+      * than that no longer fits and used to just silently drop the
+      * high-order digits instead of being flagged.
+            MOVE 12.4      TO WS-Attempted-Value
+            COMPUTE GrossPay = 12.4
+                ON SIZE ERROR
+                    PERFORM FlagGrossPayOverflow
+                NOT ON SIZE ERROR
+                    MOVE GrossPay TO GrossPay-Amt
+                    MOVE GrossPay-Amt TO GrossPay-Edit
+                    DISPLAY GrossPay-Edit
+            END-COMPUTE
+
+            MOVE 123.456   TO WS-Attempted-Value
+            COMPUTE GrossPay = 123.456
+                ON SIZE ERROR
+                    PERFORM FlagGrossPayOverflow
+                NOT ON SIZE ERROR
+                    MOVE GrossPay TO GrossPay-Amt
+                    MOVE GrossPay-Amt TO GrossPay-Edit
+                    DISPLAY GrossPay-Edit
+            END-COMPUTE
+
+            MOVE 12345.757 TO WS-Attempted-Value
+            COMPUTE GrossPay = 12345.757
+                ON SIZE ERROR
+                    PERFORM FlagGrossPayOverflow
+                NOT ON SIZE ERROR
+                    MOVE GrossPay TO GrossPay-Amt
+                    MOVE GrossPay-Amt TO GrossPay-Edit
+                    DISPLAY GrossPay-Edit
+            END-COMPUTE
+
+            MOVE ZEROS     TO WS-Attempted-Value
+            COMPUTE GrossPay = ZERO
+                ON SIZE ERROR
+                    PERFORM FlagGrossPayOverflow
+                NOT ON SIZE ERROR
+                    MOVE GrossPay TO GrossPay-Amt
+                    MOVE GrossPay-Amt TO GrossPay-Edit
+                    DISPLAY GrossPay-Edit
+            END-COMPUTE
+
+            MOVE 256347    TO WS-Attempted-Value
+            COMPUTE GrossPay = 256347
+                ON SIZE ERROR
+                    PERFORM FlagGrossPayOverflow
+                NOT ON SIZE ERROR
+                    MOVE GrossPay TO GrossPay-Amt
+                    MOVE GrossPay-Amt TO GrossPay-Edit
+                    DISPLAY GrossPay-Edit
+            END-COMPUTE
+
+            CLOSE GrossPayExceptFile
             STOP RUN.
+
+      * A value that doesn't fit GrossPay's PIC 9(4)V99 gets written to
+      * the exceptions report instead of quietly truncated into
+      * whatever fits.
+       FlagGrossPayOverflow.
+           MOVE WS-Attempted-Value TO GE-Attempted-Value
+           MOVE "VALUE DOES NOT FIT GROSSPAY" TO GE-Reason
+           WRITE GrossPayExceptRecord.
        END PROGRAM GrossPay.
