@@ -7,25 +7,92 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. StudentName.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN "STUDMAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS StudentId.
+
+           SELECT NameListFile ASSIGN "NAMELIST.PRT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  StudentFile.
+           COPY STUDMAS.
+
+       FD  NameListFile.
+       01  NameListRecord           PIC X(30).
+
        WORKING-STORAGE SECTION.
-       01 StudentName.
+      * Renamed from the original bare "StudentName" now that
+      * STUDMAS.CPY's own StudentName group is COPY'd into this
+      * program too - the two can no longer share one data-name.
+       01 DemoName.
            02 FirstName PIC X(8)   VALUE "JOHN".
            02 Surname   PIC X(8)   VALUE "POWER".
 
+       01  WS-Name-EOF-Switch       PIC X       VALUE "N".
+           88 EndOfStudentFile-WS               VALUE "Y".
+
+      * Same "Surname, GivenName" formatting as the demo above, reused
+      * against the real STUDMAS.CPY layout - StudentName there carries
+      * Surname/Initials rather than Surname/FirstName.
+       01  WS-Formatted-Name.
+           02 WS-Name-Surname       PIC X(8).
+           02 FILLER                PIC X(2)    VALUE ", ".
+           02 WS-Name-Initials      PIC XX.
+
+       01  WS-Names-Printed         PIC 9(5)    VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            MOVE "COUGHLAN" TO Surname.
+            MOVE "COUGHLAN" TO Surname IN DemoName.
             MOVE "TOM" TO FirstName.
-            DISPLAY StudentName.
-            MOVE "FITZPATRICK" TO Surname.
+            DISPLAY DemoName.
+            MOVE "FITZPATRICK" TO Surname IN DemoName.
             MOVE "ALEXANDER" TO FirstName.
-            DISPLAY StudentName.
-            MOVE "JOHN    RYAN" TO StudentName.
-            DISPLAY StudentName.
-            MOVE ALL "X" TO StudentName.
-            DISPLAY StudentName.
+            DISPLAY DemoName.
+            MOVE "JOHN    RYAN" TO DemoName.
+            DISPLAY DemoName.
+            MOVE ALL "X" TO DemoName.
+            DISPLAY DemoName.
+
+            PERFORM PrintNameList
+
             STOP RUN.
+
+      * Prints "Surname, Initials" for every record on STUDMAS.DAT to
+      * NAMELIST.PRT instead of only ever formatting a handful of
+      * hardcoded examples for the terminal.
+       PrintNameList.
+            OPEN INPUT StudentFile
+            OPEN OUTPUT NameListFile
+            MOVE LOW-VALUES TO StudentId
+            START StudentFile KEY IS NOT LESS THAN StudentId
+                INVALID KEY SET EndOfStudentFile-WS TO TRUE
+            END-START
+            IF NOT EndOfStudentFile-WS
+                READ StudentFile NEXT RECORD
+                    AT END SET EndOfStudentFile-WS TO TRUE
+                END-READ
+            END-IF
+            PERFORM UNTIL EndOfStudentFile-WS
+                MOVE Surname IN StudentMasterRecord TO WS-Name-Surname
+                MOVE Initials IN StudentMasterRecord TO
+                     WS-Name-Initials
+                MOVE WS-Formatted-Name TO NameListRecord
+                WRITE NameListRecord
+                ADD 1 TO WS-Names-Printed
+                READ StudentFile NEXT RECORD
+                    AT END SET EndOfStudentFile-WS TO TRUE
+                END-READ
+            END-PERFORM
+            CLOSE StudentFile
+            CLOSE NameListFile
+            DISPLAY WS-Names-Printed " name(s) printed to NAMELIST.PRT".
+
        END PROGRAM StudentName.
