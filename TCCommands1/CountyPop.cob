@@ -7,18 +7,64 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CountyPop.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CountyPopExceptFile ASSIGN TO "CNTYEXCP.RPT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CountyPopExceptFile.
+       01  CountyPopExceptRecord.
+           02 CE-Attempted-Value   PIC 9(9).
+           02 FILLER               PIC X       VALUE SPACE.
+           02 CE-Reason            PIC X(30).
+
        WORKING-STORAGE SECTION.
-       01 CountyPop    PIC 9(6) VALUE 111111.
+      * Widened from 9(6) to 9(7) - Dublin alone is past 1.4 million,
+      * so 6 digits no longer has room for a real county's population.
+       01 CountyPop    PIC 9(7) VALUE 1111111.
+       01 WS-Attempted-Value PIC 9(9) VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            MOVE 987       TO CountyPop.
-            DISPLAY CountyPop.
-            MOVE 12345678  TO CountyPop.
-            DISPLAY CountyPop.
-            MOVE 24.56      TO CountyPop.
-            DISPLAY CountyPop.
+            OPEN OUTPUT CountyPopExceptFile
+
+            MOVE 987       TO WS-Attempted-Value
+            COMPUTE CountyPop = 987
+                ON SIZE ERROR
+                    PERFORM FlagCountyPopOverflow
+                NOT ON SIZE ERROR
+                    DISPLAY CountyPop
+            END-COMPUTE
+
+      * Even the widened PIC 9(7) tops out at 9,999,999 - a figure
+      * that still doesn't fit gets flagged instead of quietly
+      * truncated into a much smaller, wrong population.
+            MOVE 12345678  TO WS-Attempted-Value
+            COMPUTE CountyPop = 12345678
+                ON SIZE ERROR
+                    PERFORM FlagCountyPopOverflow
+                NOT ON SIZE ERROR
+                    DISPLAY CountyPop
+            END-COMPUTE
+
+            MOVE 24.56     TO WS-Attempted-Value
+            COMPUTE CountyPop = 24.56
+                ON SIZE ERROR
+                    PERFORM FlagCountyPopOverflow
+                NOT ON SIZE ERROR
+                    DISPLAY CountyPop
+            END-COMPUTE
+
+            CLOSE CountyPopExceptFile
             STOP RUN.
+
+      * A population figure that no longer fits CountyPop is written
+      * to the exceptions report instead of being silently wrong.
+       FlagCountyPopOverflow.
+           MOVE WS-Attempted-Value TO CE-Attempted-Value
+           MOVE "VALUE DOES NOT FIT COUNTYPOP" TO CE-Reason
+           WRITE CountyPopExceptRecord.
        END PROGRAM CountyPop.
