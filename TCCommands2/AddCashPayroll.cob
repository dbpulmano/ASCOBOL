@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AddCashPayroll.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeeFile ASSIGN TO "EMPPAY.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PayrollRegister ASSIGN TO "PAYROLL.RPT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EmployeeFile.
+       01  EmployeeRecord.
+           02 EMP-Id          PIC 9(5).
+           02 EMP-Name        PIC X(20).
+           02 EMP-Grosspay    PIC 9(6)V99.
+
+       FD  PayrollRegister.
+       01  PayrollLine        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-Switch           PIC X       VALUE "N".
+           88 EndOfEmployeeFile                VALUE "Y".
+
+      * Flat percentages until 028's rate-table idiom is extended here
+       01  WS-Tax-Rate             PIC 9V999   VALUE 0.200.
+       01  WS-PRSI-Rate            PIC 9V999   VALUE 0.040.
+       01  WS-Pension-Rate         PIC 9V999   VALUE 0.050.
+
+       01  WS-Tax                  PIC 9(6)V99 VALUE ZERO.
+       01  WS-PRSI                 PIC 9(6)V99 VALUE ZERO.
+       01  WS-Pension              PIC 9(6)V99 VALUE ZERO.
+       01  WS-Deductions           PIC 9(6)V99 VALUE ZERO.
+       01  WS-NetPay               PIC 9(6)V99 VALUE ZERO.
+
+       01  WS-Employee-Count       PIC 9(5)    VALUE ZERO.
+       01  WS-Total-Gross          PIC 9(7)V99 VALUE ZERO.
+       01  WS-Total-Net            PIC 9(7)V99 VALUE ZERO.
+
+       01  WS-Header-Line          PIC X(80)   VALUE
+           "EMP-ID NAME                 GROSSPAY     TAX    PRSI  PENS
+      -    "ION    NETPAY".
+
+       01  WS-Detail-Line.
+           02 DL-Emp-Id            PIC 9(5).
+           02 FILLER               PIC X       VALUE SPACE.
+           02 DL-Emp-Name          PIC X(20).
+           02 DL-Gross             PIC ZZZZZ9.99.
+           02 FILLER               PIC X(2)    VALUE SPACES.
+           02 DL-Tax               PIC ZZZZZ9.99.
+           02 FILLER               PIC X(2)    VALUE SPACES.
+           02 DL-PRSI              PIC ZZZZ9.99.
+           02 FILLER               PIC X(2)    VALUE SPACES.
+           02 DL-Pension           PIC ZZZZ9.99.
+           02 FILLER               PIC X(2)    VALUE SPACES.
+           02 DL-NetPay            PIC ZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT EmployeeFile
+           OPEN OUTPUT PayrollRegister
+           MOVE WS-Header-Line TO PayrollLine
+           WRITE PayrollLine
+           READ EmployeeFile
+               AT END SET EndOfEmployeeFile TO TRUE
+           END-READ
+           PERFORM ProcessEmployee UNTIL EndOfEmployeeFile
+           CLOSE EmployeeFile
+           CLOSE PayrollRegister
+
+           DISPLAY "Employees processed : " WS-Employee-Count
+           DISPLAY "Total gross pay      : " WS-Total-Gross
+           DISPLAY "Total net pay        : " WS-Total-Net
+
+           STOP RUN.
+
+       ProcessEmployee.
+           COMPUTE WS-Tax     ROUNDED = EMP-Grosspay * WS-Tax-Rate
+           COMPUTE WS-PRSI    ROUNDED = EMP-Grosspay * WS-PRSI-Rate
+           COMPUTE WS-Pension ROUNDED = EMP-Grosspay * WS-Pension-Rate
+           ADD WS-Tax WS-PRSI WS-Pension GIVING WS-Deductions
+           SUBTRACT WS-Deductions FROM EMP-Grosspay GIVING WS-NetPay
+           MOVE EMP-Id       TO DL-Emp-Id
+           MOVE EMP-Name     TO DL-Emp-Name
+           MOVE EMP-Grosspay TO DL-Gross
+           MOVE WS-Tax       TO DL-Tax
+           MOVE WS-PRSI      TO DL-PRSI
+           MOVE WS-Pension   TO DL-Pension
+           MOVE WS-NetPay    TO DL-NetPay
+           MOVE WS-Detail-Line TO PayrollLine
+           WRITE PayrollLine
+           ADD 1 TO WS-Employee-Count
+           ADD EMP-Grosspay TO WS-Total-Gross
+           ADD WS-NetPay    TO WS-Total-Net
+           READ EmployeeFile
+               AT END SET EndOfEmployeeFile TO TRUE
+           END-READ.
+
+       END PROGRAM AddCashPayroll.
