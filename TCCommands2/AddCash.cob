@@ -6,47 +6,109 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AddCash.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DivisionFile ASSIGN "DIVISION.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+
+           SELECT DivisionExceptFile ASSIGN "DIVEXCP.RPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+      * One quantity/unit pair per record - a period-end reconciliation
+      * feed instead of a single illustrative DISPLAY.
+       FD  DivisionFile.
+       01  DivisionRecord.
+           02  DF-Qty                 PIC 9(5).
+           02  DF-Units               PIC 9(4).
+
+       FD  DivisionExceptFile.
+       01  DivisionExceptRecord.
+           02  DE-Qty                 PIC 9(5).
+           02  FILLER                 PIC X       VALUE SPACE.
+           02  DE-Units                PIC 9(4).
+           02  FILLER                 PIC X       VALUE SPACE.
+           02  DE-Rem                 PIC 9(4).
+           02  FILLER                 PIC X       VALUE SPACE.
+           02  DE-Reason              PIC X(30).
+
        WORKING-STORAGE SECTION.
+      * Signed so a refund, a negative adjustment, or a payroll
+      * correction can post a real negative amount instead of wrapping
+      * oddly against an unsigned field.
        01  Addition.
-           02  Cash    PIC 9(4)    VALUE 123.
-           02  Cheques PIC 9(4)    VALUE 1533.
-           02  Males   PIC 9(4)    VALUE 611.
-           02  Females PIC 9(4)    VALUE 1225.
-           02  Total   PIC 9(4).
+           02  Cash    PIC S9(4)   VALUE 123.
+           02  Cheques PIC S9(4)   VALUE 1533.
+           02  Males   PIC S9(4)   VALUE 611.
+           02  Females PIC S9(4)   VALUE 1225.
+           02  Total   PIC S9(4).
 
        01  Subtraction.
-           02  Tax         PIC 9(4)    VALUE 250.
-           02  Grosspay    PIC 9(4)    VALUE 1000.
-           02  PRSI        PIC 9(4)    VALUE 0175.
-           02  Pension     PIC 9(4)    VALUE 0125.
-           02  Pay         PIC 9(4)    VALUE 2750.
-           02  Deductions  PIC 9(4)    VALUE 1050.
-           02  NetPay      PIC 9(4).
+           02  Tax         PIC S9(4)   VALUE 250.
+           02  Grosspay    PIC S9(4)   VALUE 1000.
+           02  PRSI        PIC S9(4)   VALUE 0175.
+           02  Pension     PIC S9(4)   VALUE 0125.
+           02  Pay         PIC S9(4)   VALUE 2750.
+           02  Deductions  PIC S9(4)   VALUE 1050.
+           02  NetPay      PIC S9(4).
 
        01  Multiplication.
            02  Sizee       PIC 9(4)        VALUE 250.
            02  Magnitude   PIC 9(4)V99     VALUE 0123.45.
-           02  VatRate     PIC 9(4)V99     VALUE 0.21.
-           02  Sales       PIC 9(4)V99     VALUE 1245.50.
+           02  VatProduct  PIC 9           VALUE 1.
+           02  VatRate     PIC 9V999.
            02  VAT         PIC 9(4).
            02  Fees        PIC 9(4)        VALUE 52.
            02  Members     PIC 9(4)        VALUE 1024.
-           02  TotalFees   PIC 9(4).
+
+      * Sales and TotalFees are real dollar figures, so they carry the
+      * shop's shared money picture rather than an ad hoc PIC of their
+      * own - same packed storage and edit format AromaSalesRpt and
+      * GrossPay use.
+       COPY MONEYED REPLACING MONEY-FIELD BY Sales,
+                               MONEY-EDIT  BY Sales-Edit,
+                               MONEY-VALUE BY 1245.50.
+
+       COPY MONEYED REPLACING MONEY-FIELD BY TotalFees,
+                               MONEY-EDIT  BY TotalFees-Edit,
+                               MONEY-VALUE BY ZERO.
+
+      * VAT rates by product line, keyed by VatProduct
+      * (1=standard 2=reduced 3=second reduced 4=zero-rated) - a rate
+      * change is now a VALUE edit here, not a recompile of the logic
+      * that uses it.
+       01  VatRateValues.
+           02  FILLER      PIC 9V999   VALUE 0.230.
+           02  FILLER      PIC 9V999   VALUE 0.135.
+           02  FILLER      PIC 9V999   VALUE 0.090.
+           02  FILLER      PIC 9V999   VALUE 0.000.
+       01  VatRateTable REDEFINES VatRateValues.
+           02  VatRateEntry PIC 9V999 OCCURS 4 TIMES.
 
        01  Divisionn.
-           02 Amount1  PIC 9(4)    VALUE 2544.
-           02 Amount2  PIC 9(4)    VALUE 354.
-           02 Qty      PIC 9(5)    VALUE 31255.
-           02 Units    PIC 9(4)    VALUE 115.
            02 Average  PIC 9(4).
            02 Quot     PIC 9(4).
            02 Rem      PIC 9(4).
 
+       01  WS-Division-EOF-Switch    PIC X       VALUE "N".
+           88 EndOfDivisionFile-WS               VALUE "Y".
+
+      * A Quot/Rem outside this band gets flagged for review rather
+      * than folded into the reconciliation as if it were fine.
+       01  WS-Rem-Tolerance          PIC 9(4)    VALUE 5.
+
+       01  WS-Division-Totals.
+           02 WS-Division-Processed  PIC 9(5)    VALUE ZERO.
+           02 WS-Division-Exceptions PIC 9(5)    VALUE ZERO.
+
        01  Computee.
-           02 Result   PIC 9(4)    VALUE 3333.
-           02 Euros    PIC 9(4)V99 VALUE 1234.45.
+           02 Result   PIC S9(4)    VALUE 3333.
+           02 Euros    PIC S9(4)V99 VALUE 1234.45.
 
 
        PROCEDURE DIVISION.
@@ -69,23 +131,68 @@
             MULTIPLY 10 BY Sizee, Magnitude.
             DISPLAY "Sizee = " Sizee.
             DISPLAY "Magnitude =" Magnitude.
+            MOVE VatRateEntry(VatProduct) TO VatRate.
+            MOVE Sales TO Sales-Edit.
+            DISPLAY "Sales = " Sales-Edit.
             MULTIPLY VatRate BY Sales GIVING VAT.
             DISPLAY "VatRate x Sales = " VAT.
             MULTIPLY Fees BY Members GIVING TotalFees.
-            DISPLAY "Fees x Members = " TotalFees.
+            MOVE TotalFees TO TotalFees-Edit.
+            DISPLAY "Fees x Members = " TotalFees-Edit.
 
             DISPLAY "Divide".
-            DIVIDE 15 INTO Amount1 ROUNDED, Amount2.
-            DISPLAY "Amount1 =" Amount1.
-            DISPLAY "Amount2 =" Amount2.
-            DIVIDE Qty BY Units GIVING Average ROUNDED.
-            DISPLAY "Units / Qty = " Average.
-            DIVIDE 215 BY 10 GIVING Quot REMAINDER Rem.
-            DISPLAY "215 / 10 =" Quot " rem " Rem.
+            PERFORM ProcessDivisionFile
 
             DISPLAY "Compute".
             COMPUTE Result = 90 - (7 * 3) + (50 / 2).
             DISPLAY "90 - (7 * 3) + (50 / 2) = " Result.
 
             STOP RUN.
+
+      * Period-end reconciliation over DIVISION.DAT's quantity/unit
+      * pairs - an average per record plus a Quot/Rem outside the
+      * tolerance band routed to DIVEXCP.RPT instead of one hardcoded
+      * illustrative DISPLAY.
+       ProcessDivisionFile.
+            OPEN INPUT DivisionFile
+            OPEN OUTPUT DivisionExceptFile
+            READ DivisionFile
+                AT END SET EndOfDivisionFile-WS TO TRUE
+            END-READ
+            PERFORM UNTIL EndOfDivisionFile-WS
+                ADD 1 TO WS-Division-Processed
+                DIVIDE DF-Qty BY DF-Units GIVING Average ROUNDED
+                    ON SIZE ERROR
+                        MOVE DF-Qty TO DE-Qty
+                        MOVE DF-Units TO DE-Units
+                        MOVE ZERO TO DE-Rem
+                        MOVE "DIVISION BY ZERO" TO DE-Reason
+                        WRITE DivisionExceptRecord
+                        ADD 1 TO WS-Division-Exceptions
+                    NOT ON SIZE ERROR
+                        DIVIDE DF-Qty BY DF-Units GIVING Quot
+                            REMAINDER Rem
+                        DISPLAY "Qty " DF-Qty " / Units " DF-Units
+                            " = " Average " (rem " Rem ")"
+                        IF Rem > WS-Rem-Tolerance
+                            MOVE DF-Qty TO DE-Qty
+                            MOVE DF-Units TO DE-Units
+                            MOVE Rem TO DE-Rem
+                            MOVE "REMAINDER OUTSIDE TOLERANCE" TO
+                                DE-Reason
+                            WRITE DivisionExceptRecord
+                            ADD 1 TO WS-Division-Exceptions
+                        END-IF
+                END-DIVIDE
+                READ DivisionFile
+                    AT END SET EndOfDivisionFile-WS TO TRUE
+                END-READ
+            END-PERFORM
+            CLOSE DivisionFile
+            CLOSE DivisionExceptFile
+            DISPLAY "Division records processed : "
+                WS-Division-Processed
+            DISPLAY "Division exceptions raised : "
+                WS-Division-Exceptions.
+
        END PROGRAM AddCash.
