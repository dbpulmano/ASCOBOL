@@ -10,40 +10,351 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-		         ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT StudentFile ASSIGN TO "STUDMAS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS StudentId.
+
+           SELECT SortWorkFile ASSIGN TO "SORT.WRK".
+
+           SELECT SortedStudents ASSIGN TO "STUDENTS.SRT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AgeExceptionFile ASSIGN TO "AGEEXCEP.RPT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CourseFile ASSIGN TO "COURSES.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CourseExceptionFile ASSIGN TO "COUREXCP.RPT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RosterPrintFile ASSIGN TO "ROSTER.PRT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile.
-       01 StudentDetails.
-           02  StudentId       PIC 9(7).
-           02  StudentName.
-               03 Surname      PIC X(8).
-               03 Initials     PIC XX.
-           02  DateOfBirth.
-               03 YOBirth      PIC 9(4).
-               03 MOBirth      PIC 9(2).
-               03 DOBirth      PIC 9(2).
-           02  CourseCode      PIC X(4).
-           02  Gender          PIC X.
+           COPY STUDMAS.
+
+      * SW-/SR- record layouts mirror StudentMasterRecord byte-for-
+      * byte (STUDMAS.CPY) so RELEASE/RETURN preserve every field's
+      * data - the ASCENDING KEY clauses pick the sort fields by
+      * name, not by position.
+       SD SortWorkFile.
+       01 SortWorkRecord.
+           02  SW-StudentId    PIC 9(7).
+           02  SW-StudentName.
+               03 SW-Surname   PIC X(8).
+               03 SW-Initials  PIC XX.
+           02  SW-DateOfBirth.
+               03 SW-YOBirth   PIC 9(4).
+               03 SW-MOBirth   PIC 9(2).
+               03 SW-DOBirth   PIC 9(2).
+           02  SW-CourseCode   PIC X(4).
+           02  SW-Gender       PIC X.
+           02  FILLER          PIC X(6).
+
+       FD SortedStudents.
+       01 SortedStudentDetails.
+           02  SR-StudentId    PIC 9(7).
+           02  SR-StudentName.
+               03 SR-Surname   PIC X(8).
+               03 SR-Initials  PIC XX.
+           02  SR-DateOfBirth.
+               03 SR-YOBirth   PIC 9(4).
+               03 SR-MOBirth   PIC 9(2).
+               03 SR-DOBirth   PIC 9(2).
+           02  SR-CourseCode   PIC X(4).
+           02  SR-Gender       PIC X.
+           02  FILLER          PIC X(6).
+
+       FD AgeExceptionFile.
+       01 AgeExceptRecord.
+           02  AE-StudentId    PIC 9(7).
+           02  FILLER          PIC X(1)    VALUE SPACE.
+           02  AE-StudentName  PIC X(10).
+           02  FILLER          PIC X(1)    VALUE SPACE.
+           02  AE-Age          PIC 999.
+           02  FILLER          PIC X(1)    VALUE SPACE.
+           02  AE-Reason       PIC X(30).
+
+      * Same course master layout SeqUpdate reads from COURSES.DAT.
+       FD CourseFile.
+       01 CourseMasterRecord.
+           02 CourseCode-C         PIC X(4).
+           02 FILLER               PIC X(76).
+
+       FD CourseExceptionFile.
+       01 CourseExceptRecord.
+           02  CE-StudentId    PIC 9(7).
+           02  FILLER          PIC X(1)    VALUE SPACE.
+           02  CE-StudentName  PIC X(10).
+           02  FILLER          PIC X(1)    VALUE SPACE.
+           02  CE-CourseCode   PIC X(4).
+           02  FILLER          PIC X(1)    VALUE SPACE.
+           02  CE-Reason       PIC X(30).
+
+       FD RosterPrintFile.
+       01 ShowRoster                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-Switch           PIC X       VALUE "N".
+           88 EndOfSortedFile                  VALUE "Y".
+
+       01  WS-First-Record-Switch  PIC X       VALUE "Y".
+           88 FirstRecord                      VALUE "Y".
+
+       01  WS-Prev-CourseCode      PIC X(4)    VALUE SPACES.
+       01  WS-Course-Headcount     PIC 9(5)    VALUE ZERO.
+       01  WS-Grand-Total          PIC 9(5)    VALUE ZERO.
+
+       01  WS-Today.
+           02 WS-Today-YYYY        PIC 9(4).
+           02 WS-Today-MM          PIC 9(2).
+           02 WS-Today-DD          PIC 9(2).
+
+       01  WS-Min-Enrollment-Age   PIC 999     VALUE 17.
+       01  WS-Student-Age          PIC 999.
+       01  WS-Underage-Count       PIC 9(5)    VALUE ZERO.
+       01  WS-DOB-Missing-Count    PIC 9(5)    VALUE ZERO.
+
+       01  WS-Course-EOF-Switch    PIC X       VALUE "N".
+           88 EndOfCourseFile                  VALUE "Y".
+
+       01  CourseTableCount        PIC 9(4)    COMP VALUE ZERO.
+       01  CourseTable.
+           02 CourseEntry          OCCURS 1 TO 200 TIMES
+                                    DEPENDING ON CourseTableCount
+                                    INDEXED BY CourseIdx.
+               03 CourseCode-Tbl   PIC X(4).
+
+       01  WS-Course-Valid-Switch  PIC X       VALUE "N".
+           88 CourseCodeIsValid                VALUE "Y".
+
+       01  WS-Invalid-Course-Count PIC 9(5)    VALUE ZERO.
+
+      * Page control for ROSTER.PRT - a header/column pair repeats
+      * every WS-Lines-Per-Page detail lines instead of the listing
+      * scrolling off the screen with nothing to print and file.
+       01  WS-Lines-Per-Page        PIC 99      VALUE 20.
+       01  WS-Line-Count            PIC 99      VALUE ZERO.
+       01  WS-Page-Count            PIC 99      VALUE ZERO.
+
+       01  WS-Title-Line            PIC X(80)   VALUE
+           "Course Roster".
+
+       01  WS-Column-Line           PIC X(80)   VALUE
+           "Course  Stud-Id  StudentName        YOB".
+
+       01  WS-Blank-Line            PIC X(80)   VALUE SPACES.
+
+       01  WS-Detail-Line.
+           02 DL-CourseCode         PIC X(4).
+           02 FILLER                PIC X(2)    VALUE SPACES.
+           02 DL-StudentId          PIC 9(7).
+           02 FILLER                PIC X(2)    VALUE SPACES.
+           02 DL-StudentName        PIC X(10).
+           02 FILLER                PIC X(2)    VALUE SPACES.
+           02 DL-YOBirth            PIC 9(4).
+           02 FILLER                PIC X(49)   VALUE SPACES.
+
+       01  WS-Headcount-Line.
+           02 FILLER                PIC X(6)    VALUE "  -- ".
+           02 HC-CourseCode         PIC X(4).
+           02 FILLER                PIC X(13)   VALUE " headcount : ".
+           02 HC-Count              PIC ZZZZ9.
+           02 FILLER                PIC X(52)   VALUE SPACES.
+
+       01  WS-Grand-Total-Line.
+           02 FILLER                PIC X(23)   VALUE
+              "Grand total students : ".
+           02 GT-Count              PIC ZZZZ9.
+           02 FILLER                PIC X(52)   VALUE SPACES.
+
+       01  WS-Underage-Line.
+           02 FILLER                PIC X(30)   VALUE
+              "Under minimum enrollment age :".
+           02 FILLER                PIC X       VALUE SPACE.
+           02 UL-Count              PIC ZZZZ9.
+           02 FILLER                PIC X(44)   VALUE SPACES.
+
+       01  WS-DOB-Missing-Line.
+           02 FILLER                PIC X(30)   VALUE
+              "Date of birth not on file    :".
+           02 FILLER                PIC X       VALUE SPACE.
+           02 DM-Count              PIC ZZZZ9.
+           02 FILLER                PIC X(44)   VALUE SPACES.
+
+       01  WS-Invalid-Course-Line.
+           02 FILLER                PIC X(27)   VALUE
+              "On an invalid course code :".
+           02 FILLER                PIC X       VALUE SPACE.
+           02 IL-Count              PIC ZZZZ9.
+           02 FILLER                PIC X(47)   VALUE SPACES.
+
+       01  WS-End-Of-Report-Line    PIC X(80)   VALUE
+           "END OF REPORT".
 
        PROCEDURE DIVISION.
        Begin.
-           OPEN INPUT StudentFile
-           READ StudentFile
-               AT END MOVE HIGH-VALUES TO StudentDetails
+           PERFORM LoadCourseTable
+
+           SORT SortWorkFile
+               ON ASCENDING KEY SW-CourseCode
+               ON ASCENDING KEY SW-StudentId
+               USING StudentFile
+               GIVING SortedStudents
+
+           PERFORM PrintRoster
+
+           GOBACK.
+
+       PrintRoster.
+           ACCEPT WS-Today FROM DATE YYYYMMDD
+           OPEN INPUT SortedStudents
+           OPEN OUTPUT AgeExceptionFile
+           OPEN OUTPUT CourseExceptionFile
+           OPEN OUTPUT RosterPrintFile
+           PERFORM PrintReportHeaders
+           READ SortedStudents
+               AT END SET EndOfSortedFile TO TRUE
            END-READ
-       * DISPLAY StudentDetails
-           PERFORM UNTIL StudentDetails = HIGH-VALUES
-               DISPLAY StudentId SPACE StudentName SPACE CourseCode
-               SPACE YOBirth
-               READ StudentFile
-                 AT END MOVE HIGH-VALUES TO StudentDetails
+           PERFORM UNTIL EndOfSortedFile
+               IF NOT FirstRecord AND
+                  SR-CourseCode NOT = WS-Prev-CourseCode
+                   PERFORM PrintCourseHeadcount
+               END-IF
+               IF WS-Line-Count >= WS-Lines-Per-Page
+                   PERFORM PrintReportHeaders
+               END-IF
+               MOVE "N" TO WS-First-Record-Switch
+               MOVE SR-CourseCode TO WS-Prev-CourseCode
+               ADD 1 TO WS-Course-Headcount
+               ADD 1 TO WS-Grand-Total
+               MOVE SR-CourseCode TO DL-CourseCode
+               MOVE SR-StudentId TO DL-StudentId
+               MOVE SR-StudentName TO DL-StudentName
+               MOVE SR-YOBirth TO DL-YOBirth
+               MOVE WS-Detail-Line TO ShowRoster
+               WRITE ShowRoster
+               ADD 1 TO WS-Line-Count
+               PERFORM CheckEnrollmentAge
+               PERFORM CheckCourseCodeValid
+               READ SortedStudents
+                   AT END SET EndOfSortedFile TO TRUE
                END-READ
            END-PERFORM
-       * DISPLAY StudentDetails
-           CLOSE StudentFile
-           STOP RUN.
+           IF NOT FirstRecord
+               PERFORM PrintCourseHeadcount
+           END-IF
+           MOVE WS-Grand-Total TO GT-Count
+           MOVE WS-Grand-Total-Line TO ShowRoster
+           WRITE ShowRoster
+           MOVE WS-Underage-Count TO UL-Count
+           MOVE WS-Underage-Line TO ShowRoster
+           WRITE ShowRoster
+           MOVE WS-DOB-Missing-Count TO DM-Count
+           MOVE WS-DOB-Missing-Line TO ShowRoster
+           WRITE ShowRoster
+           MOVE WS-Invalid-Course-Count TO IL-Count
+           MOVE WS-Invalid-Course-Line TO ShowRoster
+           WRITE ShowRoster
+           MOVE WS-End-Of-Report-Line TO ShowRoster
+           WRITE ShowRoster
+           DISPLAY "Grand total students : " WS-Grand-Total
+           DISPLAY "Under minimum enrollment age : " WS-Underage-Count
+           DISPLAY "Date of birth not on file : "
+               WS-DOB-Missing-Count
+           DISPLAY "On an invalid course code : "
+               WS-Invalid-Course-Count
+           CLOSE SortedStudents
+           CLOSE AgeExceptionFile
+           CLOSE CourseExceptionFile
+           CLOSE RosterPrintFile.
+
+       PrintReportHeaders.
+           ADD 1 TO WS-Page-Count
+           IF WS-Page-Count = 1
+               MOVE WS-Title-Line TO ShowRoster
+               WRITE ShowRoster
+           ELSE
+               MOVE WS-Title-Line TO ShowRoster
+               WRITE ShowRoster AFTER ADVANCING PAGE
+           END-IF
+           MOVE WS-Column-Line TO ShowRoster
+           WRITE ShowRoster
+           MOVE ZERO TO WS-Line-Count.
+
+       PrintCourseHeadcount.
+           MOVE WS-Prev-CourseCode TO HC-CourseCode
+           MOVE WS-Course-Headcount TO HC-Count
+           MOVE WS-Headcount-Line TO ShowRoster
+           WRITE ShowRoster
+           ADD 1 TO WS-Line-Count
+           MOVE ZERO TO WS-Course-Headcount.
+
+      * A YOBirth of zero means no date of birth was ever keyed for
+      * this student (every add path today defaults DateOfBirth to
+      * ZERO) - subtracting that from the current year would silently
+      * overflow WS-Student-Age into a bogus in-range age instead of
+      * flagging the record, so it gets its own exception instead of
+      * feeding the age computation below.
+       CheckEnrollmentAge.
+           IF SR-YOBirth = ZERO
+               MOVE SR-StudentId TO AE-StudentId
+               MOVE SR-StudentName TO AE-StudentName
+               MOVE ZERO TO AE-Age
+               MOVE "DATE OF BIRTH NOT ON FILE" TO AE-Reason
+               WRITE AgeExceptRecord
+               ADD 1 TO WS-DOB-Missing-Count
+           ELSE
+             COMPUTE WS-Student-Age = WS-Today-YYYY - SR-YOBirth
+             IF (WS-Today-MM < SR-MOBirth) OR
+                (WS-Today-MM = SR-MOBirth AND WS-Today-DD < SR-DOBirth)
+                 SUBTRACT 1 FROM WS-Student-Age
+             END-IF
+             IF WS-Student-Age < WS-Min-Enrollment-Age
+                 MOVE SR-StudentId TO AE-StudentId
+                 MOVE SR-StudentName TO AE-StudentName
+                 MOVE WS-Student-Age TO AE-Age
+                 MOVE "BELOW MINIMUM ENROLLMENT AGE" TO AE-Reason
+                 WRITE AgeExceptRecord
+                 ADD 1 TO WS-Underage-Count
+             END-IF
+           END-IF.
+
+       LoadCourseTable.
+           OPEN INPUT CourseFile
+           READ CourseFile
+              AT END SET EndOfCourseFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfCourseFile
+              SET CourseIdx TO CourseTableCount
+              SET CourseIdx UP BY 1
+              SET CourseTableCount TO CourseIdx
+              MOVE CourseCode-C TO CourseCode-Tbl(CourseIdx)
+              READ CourseFile
+                 AT END SET EndOfCourseFile TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE CourseFile.
+
+       CheckCourseCodeValid.
+           SET WS-Course-Valid-Switch TO "N"
+           SET CourseIdx TO 1
+           SEARCH CourseEntry
+              AT END SET WS-Course-Valid-Switch TO "N"
+              WHEN CourseCode-Tbl(CourseIdx) = SR-CourseCode
+                   SET WS-Course-Valid-Switch TO "Y"
+           END-SEARCH
+           IF NOT CourseCodeIsValid
+               MOVE SR-StudentId TO CE-StudentId
+               MOVE SR-StudentName TO CE-StudentName
+               MOVE SR-CourseCode TO CE-CourseCode
+               MOVE "STUDENT ON AN INVALID COURSE CODE" TO CE-Reason
+               WRITE CourseExceptRecord
+               ADD 1 TO WS-Invalid-Course-Count
+           END-IF.
 
        END PROGRAM SeqReadNo88.
